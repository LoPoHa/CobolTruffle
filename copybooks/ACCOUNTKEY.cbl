@@ -0,0 +1,8 @@
+      * Account-key record - shared 01-level layout for the branch
+      * digit / account number / check digit shape that used to live as
+      * anonymous STRING1/STRING234/STRING5 sub-fields of a bare STRING
+      * field.
+       01  ACCOUNT-KEY.
+        05       ACCOUNT-KEY-BRANCH-DIGIT PIC X.
+        05       ACCOUNT-KEY-NUMBER       PIC X(3).
+        05       ACCOUNT-KEY-CHECK-DIGIT  PIC X.
