@@ -0,0 +1,7 @@
+      * Edit-exception record - shared sequential-file layout for any
+      * program that logs a failing field-edit check (IS NUMERIC,
+      * ALPHABETIC, class-condition, NOT) to the daily exceptions file
+      * consolidated by EDITRPT.
+       01  EDIT-EXCEPTION-RECORD.
+        05       EDIT-EXCEPTION-PROGRAM  PIC X(12).
+        05       EDIT-EXCEPTION-REASON   PIC X(40).
