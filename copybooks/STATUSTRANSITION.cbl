@@ -0,0 +1,15 @@
+      * Status-transition table - the legal FROM/TO transaction-status
+      * pairs. PENDING is the only status a transaction starts in, and
+      * may move to POSTED, REJECTED, or REVERSED (this run's LETTER-C
+      * routing counts as a REVERSED-style outcome); a table lets a new
+      * legal pair be added without changing the validation logic.
+       01  STATUS-TRANSITION-TABLE-VALUES.
+        05       FILLER PIC XX VALUE "PO".
+        05       FILLER PIC XX VALUE "PJ".
+        05       FILLER PIC XX VALUE "PV".
+        05       FILLER PIC XX VALUE "PC".
+       01  STATUS-TRANSITION-TABLE REDEFINES
+               STATUS-TRANSITION-TABLE-VALUES.
+        05       STATUS-TRANSITION-ENTRY OCCURS 4 TIMES.
+         10      STATUS-TRANSITION-FROM PIC X.
+         10      STATUS-TRANSITION-TO   PIC X.
