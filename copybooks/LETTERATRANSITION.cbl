@@ -0,0 +1,15 @@
+      * Letter-A transition table - the legal old/new LETTER-A value
+      * pairs OTHER may apply. LETTER-A starts out "A" (TESTCOPY's
+      * compiled-in default) and OTHER moves it to "M"; the "MM" row
+      * lets an already-migrated LETTER-A be routed through OTHER again
+      * (a later transaction in the same batch, or MONTHRPT's own
+      * period-close CALL) without that being rejected as an illegal
+      * transition.
+       01  LETTER-A-TRANSITION-TABLE-VALUES.
+        05       FILLER PIC XX VALUE "AM".
+        05       FILLER PIC XX VALUE "MM".
+       01  LETTER-A-TRANSITION-TABLE REDEFINES
+               LETTER-A-TRANSITION-TABLE-VALUES.
+        05       LETTER-A-TRANSITION-ENTRY OCCURS 2 TIMES.
+         10      LETTER-A-TRANSITION-FROM PIC X.
+         10      LETTER-A-TRANSITION-TO   PIC X.
