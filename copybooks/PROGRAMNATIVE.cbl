@@ -0,0 +1,20 @@
+      * PROGRAMNATIVE - THE PROGRAM-NAME AND LETTER FIELDS PRIVATE TO
+      * WHICHEVER PROGRAM COPIES THIS BOOK INTO WORKING-STORAGE. THIS
+      * COPYBOOK IS NOT PART OF THE CALL CALL-PROGRAM-NAME USING LIST,
+      * SO IT ONLY KEEPS TEST'S AND OTHER'S LAYOUTS IDENTICAL - IT DOES
+      * NOT MAKE THEIR VALUES SHARED. LETTER-A/LETTER-B, WHICH DO NEED
+      * TO BE SEEN BY BOTH PROGRAMS ACROSS THE CALL, LIVE IN TESTCOPY'S
+      * COPY-BASE INSTEAD.
+       01  PROGRAMNATIVE.
+        05       PROGRAMNAME             PIC X(4) VALUE "TEST".
+        05       LETTER                  PIC X VALUE "P".
+      *
+      * TRANSACTION-STATUS CONDITION-NAMES - ONE LETTER CAN'T REPRESENT
+      * ALL THE STATES A REAL TRANSACTION MOVES THROUGH, SO LETTER IS A
+      * PROPER STATUS CODE RATHER THAN A BARE A/B/C FLAG.
+      *
+         88      TRANSACTION-PENDING           VALUE "P".
+         88      TRANSACTION-POSTED            VALUE "O".
+         88      TRANSACTION-REJECTED          VALUE "J".
+         88      TRANSACTION-REVERSED          VALUE "V".
+         88      LETTER-C                      VALUE "C".
