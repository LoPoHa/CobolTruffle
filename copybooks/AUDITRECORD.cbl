@@ -0,0 +1,12 @@
+      * Audit-log record - shared 01-level layout for the sequential
+      * AUDITLOG file both TEST and OTHER write to whenever they
+      * change LETTER-A, LETTER-B, LETTER, or PROGRAMNAME, so the two
+      * programs' changes to the same conceptual fields end up in one
+      * trail. AUDIT-OLD-VALUE/AUDIT-NEW-VALUE are sized to PROGRAMNAME
+      * (PROGRAMNATIVE.cbl), the widest field this record ever carries -
+      * the single-character fields fit the same width right-padded.
+       01  AUDIT-LOG-RECORD.
+        05       AUDIT-PROGRAM-NAME      PIC X(8).
+        05       AUDIT-FIELD-NAME        PIC X(8).
+        05       AUDIT-OLD-VALUE         PIC X(4).
+        05       AUDIT-NEW-VALUE         PIC X(4).
