@@ -0,0 +1,29 @@
+      * TESTCOPY-BEFORE/TESTCOPY-AFTER - SNAPSHOT COPIES OF THE
+      * MUTABLE FIELDS IN TESTCOPY.CBL'S COPY-BASE RECORD, TAKEN
+      * IMMEDIATELY BEFORE AND AFTER A CALL TO A SUBPROGRAM THAT
+      * RECEIVES COPY-BASE, SO THE CALLER CAN TELL WHICH FIELDS THE
+      * SUBPROGRAM ACTUALLY CHANGED.
+       01  TESTCOPY-BEFORE.
+        05       TESTCOPY-BEFORE-STRING-TYPE   PIC X.
+        05       TESTCOPY-BEFORE-STRING-PART1  PIC X(4).
+        05       TESTCOPY-BEFORE-STRING-PART2  PIC X(4).
+        05       TESTCOPY-BEFORE-CHECK-DIGIT   PIC 9.
+        05       TESTCOPY-BEFORE-NUMBER-PART1  PIC S9999.
+        05       TESTCOPY-BEFORE-NUMBER-PART2  PIC S9(4).
+        05       TESTCOPY-BEFORE-CALL-STATUS   PIC X.
+        05       TESTCOPY-BEFORE-DATE          PIC 9(8).
+        05       TESTCOPY-BEFORE-AMOUNT        PIC S9(7)V99.
+        05       TESTCOPY-BEFORE-LETTER-A      PIC X.
+        05       TESTCOPY-BEFORE-LETTER-B      PIC X.
+       01  TESTCOPY-AFTER.
+        05       TESTCOPY-AFTER-STRING-TYPE    PIC X.
+        05       TESTCOPY-AFTER-STRING-PART1   PIC X(4).
+        05       TESTCOPY-AFTER-STRING-PART2   PIC X(4).
+        05       TESTCOPY-AFTER-CHECK-DIGIT    PIC 9.
+        05       TESTCOPY-AFTER-NUMBER-PART1   PIC S9999.
+        05       TESTCOPY-AFTER-NUMBER-PART2   PIC S9(4).
+        05       TESTCOPY-AFTER-CALL-STATUS    PIC X.
+        05       TESTCOPY-AFTER-DATE           PIC 9(8).
+        05       TESTCOPY-AFTER-AMOUNT         PIC S9(7)V99.
+        05       TESTCOPY-AFTER-LETTER-A       PIC X.
+        05       TESTCOPY-AFTER-LETTER-B       PIC X.
