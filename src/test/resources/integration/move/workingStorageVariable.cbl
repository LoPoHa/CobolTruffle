@@ -3,18 +3,39 @@
       *
       *
        ENVIRONMENT DIVISION.
-      * 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * SEQUENTIAL REJECTS FILE - EVERY FAILED VALIDATION CHECK IS
+      * WRITTEN HERE INSTEAD OF JUST BEING DISPLAYED, SO A LATER JOB
+      * STEP CAN PICK UP THE REJECTS FOR REPAIR-AND-RESUBMIT.
+           SELECT REJECTS-FILE ASSIGN TO "REJECTS"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  REJECTS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REJECT-RECORD.
+        05       REJECT-FIELD-NAME       PIC X(10).
+        05       REJECT-VALUE            PIC X(20).
+        05       REJECT-REASON           PIC X(40).
+      *
        WORKING-STORAGE SECTION.
        01  PROGRAMNATIVE.
         05       STRING                   PIC X(5).
         05       NUMBER                   PIC 9(5).
+      *
+      * RECORD-INVALID SWITCH - SET WHENEVER A CROSS-TYPE MOVE INTO A
+      * PIC 9 TARGET IS REJECTED INSTEAD OF SILENTLY BECOMING ZEROS.
+      *
+       01  RECORD-INVALID-SWITCH          PIC X VALUE "N".
+         88      RECORD-INVALID                VALUE "Y".
        LINKAGE SECTION.
       *
        PROCEDURE DIVISION.
       *
        MAIN SECTION.
       *
+           OPEN OUTPUT REJECTS-FILE.
            DISPLAY STRING.
            DISPLAY NUMBER.
 
@@ -22,7 +43,14 @@
            DISPLAY STRING.
            DISPLAY NUMBER.
 
-           MOVE STRING TO NUMBER.
+      * VALIDATE STRING IS NUMERIC BEFORE ALLOWING IT INTO NUMBER.
+           IF STRING IS NUMERIC
+               MOVE STRING TO NUMBER
+           ELSE
+               SET RECORD-INVALID TO TRUE
+               DISPLAY "REJECTED: STRING IS NOT NUMERIC - " STRING
+               PERFORM WRITE-REJECT-RECORD
+           END-IF.
            DISPLAY STRING.
            DISPLAY NUMBER.
 
@@ -30,11 +58,30 @@
            DISPLAY STRING.
            DISPLAY NUMBER.
 
+           IF STRING IS NUMERIC
+               MOVE STRING TO NUMBER
+           ELSE
+               SET RECORD-INVALID TO TRUE
+               DISPLAY "REJECTED: STRING IS NOT NUMERIC - " STRING
+               PERFORM WRITE-REJECT-RECORD
+           END-IF.
+
            MOVE NUMBER TO STRING.
            DISPLAY STRING.
            DISPLAY NUMBER.
+           CLOSE REJECTS-FILE.
       *
        PROG-EX.
            EXIT PROGRAM.
+      *
+      * WRITE-REJECT-RECORD - LOGS THE FIELD, ITS OFFENDING VALUE, AND
+      * THE REASON IT FAILED VALIDATION TO THE REJECTS FILE.
+      *
+       WRITE-REJECT-RECORD SECTION.
+           MOVE "STRING" TO REJECT-FIELD-NAME.
+           MOVE STRING TO REJECT-VALUE.
+           MOVE "NOT NUMERIC" TO REJECT-REASON.
+           WRITE REJECT-RECORD.
+       EXIT.
       *
        END PROGRAM WORKINGSTORAGEVARIABLE.
