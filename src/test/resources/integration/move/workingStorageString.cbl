@@ -8,6 +8,15 @@
        WORKING-STORAGE SECTION.
        01  PROGRAMNATIVE.
         05       STRING                   PIC X(5).
+      *
+      * TRUNCATE-MODE-SWITCH - GOVERNS WHAT HAPPENS WHEN A VALUE WIDER
+      * THAN STRING'S 5 BYTES SHOWS UP. THE DEFAULT, TRUNCATE, KEEPS
+      * COBOL'S ORDINARY RIGHT-TRUNCATING MOVE. REJECT SKIPS THE MOVE
+      * ENTIRELY SO AN OVERSIZED VALUE NEVER SILENTLY LOSES DATA.
+      *
+       01  TRUNCATE-MODE-SWITCH            PIC X VALUE "T".
+         88      TRUNCATE-MODE-TRUNCATE          VALUE "T".
+         88      TRUNCATE-MODE-REJECT            VALUE "R".
        LINKAGE SECTION.
       *
        PROCEDURE DIVISION.
@@ -22,7 +31,22 @@
            MOVE "1" TO STRING.
            DISPLAY STRING.
 
-           MOVE "123456" TO STRING.
+      * "123456" IS 6 BYTES, ONE WIDER THAN STRING - THE FIRST PASS
+      * RUNS IN THE DEFAULT TRUNCATE MODE, THE SECOND SWITCHES TO
+      * REJECT MODE TO SHOW THE ALTERNATIVE.
+           IF TRUNCATE-MODE-REJECT
+               DISPLAY "REJECTED - VALUE TOO LONG FOR STRING"
+           ELSE
+               MOVE "123456" TO STRING
+           END-IF.
+           DISPLAY STRING.
+
+           SET TRUNCATE-MODE-REJECT TO TRUE.
+           IF TRUNCATE-MODE-REJECT
+               DISPLAY "REJECTED - VALUE TOO LONG FOR STRING"
+           ELSE
+               MOVE "123456" TO STRING
+           END-IF.
            DISPLAY STRING.
       *
        PROG-EX.
