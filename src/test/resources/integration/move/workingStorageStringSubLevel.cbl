@@ -6,31 +6,32 @@
       * 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  PROGRAMNATIVE.
-        05       STRING                   PIC X(5).
-         10      STRING1                  PIC X.
-         10      STRING234                PIC X(3).
-         10      STRING5                  PIC X.
+      *
+      * ACCOUNT-KEY REPLACES THE OLD ANONYMOUS STRING1/STRING234/
+      * STRING5 SUB-FIELDS WITH A PROPER BRANCH DIGIT / ACCOUNT NUMBER
+      * / CHECK DIGIT RECORD SHARED WITH TEST AND OTHER.
+      *
+           COPY ACCOUNTKEY.
        LINKAGE SECTION.
       *
        PROCEDURE DIVISION.
       *
        MAIN SECTION.
       *
-           MOVE "12345" TO STRING.
-           DISPLAY STRING.
-           DISPLAY STRING1.
-           DISPLAY STRING234.
-           DISPLAY STRING5.
+           MOVE "12345" TO ACCOUNT-KEY.
+           DISPLAY ACCOUNT-KEY.
+           DISPLAY ACCOUNT-KEY-BRANCH-DIGIT.
+           DISPLAY ACCOUNT-KEY-NUMBER.
+           DISPLAY ACCOUNT-KEY-CHECK-DIGIT.
 
-           MOVE "X" TO STRING1
-           DISPLAY STRING.
+           MOVE "X" TO ACCOUNT-KEY-BRANCH-DIGIT
+           DISPLAY ACCOUNT-KEY.
 
-           MOVE "Y" TO STRING234.
-           DISPLAY STRING.
+           MOVE "Y" TO ACCOUNT-KEY-NUMBER.
+           DISPLAY ACCOUNT-KEY.
 
-           MOVE "AB" TO STRING1.
-           DISPLAY STRING.
+           MOVE "AB" TO ACCOUNT-KEY-BRANCH-DIGIT.
+           DISPLAY ACCOUNT-KEY.
       *
        PROG-EX.
            EXIT PROGRAM.
