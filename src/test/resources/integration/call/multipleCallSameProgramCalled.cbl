@@ -14,17 +14,34 @@
       *
        MAIN SECTION.
       *
-          DISPLAY COPY-STRING.
-          DISPLAY COPY-NUMBER.
-          DISPLAY INTERNAL.
+          ADD 1 TO CALL-COUNTER.
+
+          IF CALL-IS-RESTART-CALL
+              DISPLAY "RESTART CALL NUMBER: " CALL-COUNTER
+          ELSE
+              DISPLAY COPY-STRING
+              DISPLAY COPY-NUMBER
+              DISPLAY INTERNAL
+              DISPLAY CALL-COUNTER
+          END-IF.
 
           MOVE "HELLO" TO COPY-STRING.
           MOVE "11111111"    TO COPY-NUMBER.
           MOVE "NOPE" TO PROGRAMNATIVE.
 
-          DISPLAY COPY-STRING.
-          DISPLAY COPY-NUMBER.
-          DISPLAY INTERNAL.
+          IF CALL-IS-RESTART-CALL
+              DISPLAY CALL-COUNTER
+          ELSE
+              DISPLAY COPY-STRING
+              DISPLAY COPY-NUMBER
+              DISPLAY INTERNAL
+          END-IF.
+
+      * LEAVE THE SWITCH SET FOR NEXT TIME - IF THE SAME CALLER
+      * INVOKES THIS PROGRAM AGAIN ON THE SAME LINKAGE RECORD, THAT
+      * NEXT CALL WILL SEE ITSELF AS A RESTART.
+          SET CALL-IS-RESTART-CALL TO TRUE.
+          SET CALL-RESULT-SUCCESS TO TRUE.
       *
        PROG-EX.
            EXIT PROGRAM.
