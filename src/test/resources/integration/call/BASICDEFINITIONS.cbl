@@ -0,0 +1,27 @@
+      * Basic definitions - shared LINKAGE record for subprograms that
+      * get CALLed repeatedly in the same run.
+       01  BASIC-DEFINITIONS.
+        05       COPY-STRING            PIC X(8).
+        05       COPY-NUMBER            PIC 9(8).
+      *
+      * CALL-COUNTER - INCREMENTED BY THE CALLED PROGRAM ON EVERY
+      * INVOCATION SO OPERATORS CAN TELL AFTER THE FACT HOW MANY TIMES
+      * IT RAN AND IN WHAT ORDER.
+      *
+        05       CALL-COUNTER           PIC 9(4) VALUE ZERO.
+      *
+      * CALL-RESULT-STATUS - SET BY THE CALLED PROGRAM SO ITS CALLER
+      * CAN TELL HOW THE CALL WENT INSTEAD OF ASSUMING SUCCESS.
+      *
+        05       CALL-RESULT-STATUS     PIC X VALUE "S".
+         88      CALL-RESULT-SUCCESS          VALUE "S".
+         88      CALL-RESULT-FAILURE          VALUE "F".
+      *
+      * CALL-RESTART-SWITCH - LEFT SET TO "Y" BY THE CALLED PROGRAM
+      * BEFORE IT RETURNS, SO IF THE SAME CALLER INVOKES IT AGAIN
+      * WITHOUT RESETTING THIS FIELD, THE NEXT INVOCATION KNOWS IT IS
+      * A REPEAT CALL RATHER THAN THE FIRST ONE.
+      *
+        05       CALL-RESTART-SWITCH    PIC X VALUE "N".
+         88      CALL-IS-INITIAL-CALL         VALUE "N".
+         88      CALL-IS-RESTART-CALL         VALUE "Y".
