@@ -3,22 +3,37 @@
       *
       *
        ENVIRONMENT DIVISION.
-      * 
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * DAILY FIELD-EDIT EXCEPTIONS FILE - APPENDED TO BY ISNUMERIC,
+      * CONST, AND NOTPROG, AND TALLIED BY EDITRPT.
+           SELECT FIELD-EDIT-EXCEPTIONS ASSIGN TO "EDITEXCP"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  FIELD-EDIT-EXCEPTIONS
+           LABEL RECORDS ARE STANDARD.
+           COPY EDITEXCEPTION.
+      *
        WORKING-STORAGE SECTION.
        01 STRING1 PIC X(4) VALUE "1234".
+       01 STRING2 PIC X(4) VALUE "TEST".
        LINKAGE SECTION.
       *
        PROCEDURE DIVISION.
       *
        MAIN SECTION.
       *
+        OPEN EXTEND FIELD-EDIT-EXCEPTIONS.
         DISPLAY STRING1.
         IF STRING1 IS NUMERIC
         THEN
            DISPLAY "TRUE"
         ELSE
            DISPLAY "FALSE"
+           MOVE "STRING1 IS NOT NUMERIC" TO EDIT-EXCEPTION-REASON
+           PERFORM LOG-FIELD-EDIT-EXCEPTION
         END-IF.
 
         MOVE "AAAA" TO STRING1.
@@ -28,9 +43,76 @@
            DISPLAY "TRUE"
         ELSE
            DISPLAY "FALSE"
+           MOVE "STRING1 IS NOT NUMERIC" TO EDIT-EXCEPTION-REASON
+           PERFORM LOG-FIELD-EDIT-EXCEPTION
+        END-IF.
+
+      * NAME AND CODE FIELDS GET THE SAME CLASS-TEST EDIT TREATMENT AS
+      * NUMERIC AMOUNT FIELDS.
+        DISPLAY STRING2.
+        IF STRING2 IS ALPHABETIC
+        THEN
+           DISPLAY "TRUE"
+        ELSE
+           DISPLAY "FALSE"
+           MOVE "STRING2 IS NOT ALPHABETIC" TO EDIT-EXCEPTION-REASON
+           PERFORM LOG-FIELD-EDIT-EXCEPTION
+        END-IF.
+        IF STRING2 IS ALPHABETIC-UPPER
+        THEN
+           DISPLAY "TRUE"
+        ELSE
+           DISPLAY "FALSE"
+           MOVE "STRING2 IS NOT ALPHABETIC-UPPER" TO
+               EDIT-EXCEPTION-REASON
+           PERFORM LOG-FIELD-EDIT-EXCEPTION
+        END-IF.
+        IF STRING2 IS ALPHABETIC-LOWER
+        THEN
+           DISPLAY "TRUE"
+        ELSE
+           DISPLAY "FALSE"
+           MOVE "STRING2 IS NOT ALPHABETIC-LOWER" TO
+               EDIT-EXCEPTION-REASON
+           PERFORM LOG-FIELD-EDIT-EXCEPTION
         END-IF.
+
+        MOVE "test" TO STRING2.
+        DISPLAY STRING2.
+        IF STRING2 IS ALPHABETIC
+        THEN
+           DISPLAY "TRUE"
+        ELSE
+           DISPLAY "FALSE"
+           MOVE "STRING2 IS NOT ALPHABETIC" TO EDIT-EXCEPTION-REASON
+           PERFORM LOG-FIELD-EDIT-EXCEPTION
+        END-IF.
+        IF STRING2 IS ALPHABETIC-UPPER
+        THEN
+           DISPLAY "TRUE"
+        ELSE
+           DISPLAY "FALSE"
+           MOVE "STRING2 IS NOT ALPHABETIC-UPPER" TO
+               EDIT-EXCEPTION-REASON
+           PERFORM LOG-FIELD-EDIT-EXCEPTION
+        END-IF.
+        IF STRING2 IS ALPHABETIC-LOWER
+        THEN
+           DISPLAY "TRUE"
+        ELSE
+           DISPLAY "FALSE"
+           MOVE "STRING2 IS NOT ALPHABETIC-LOWER" TO
+               EDIT-EXCEPTION-REASON
+           PERFORM LOG-FIELD-EDIT-EXCEPTION
+        END-IF.
+        CLOSE FIELD-EDIT-EXCEPTIONS.
       *
        PROG-EX.
            EXIT PROGRAM.
+      *
+       LOG-FIELD-EDIT-EXCEPTION SECTION.
+           MOVE "ISNUMERIC" TO EDIT-EXCEPTION-PROGRAM.
+           WRITE EDIT-EXCEPTION-RECORD.
+       EXIT.
       *
        END PROGRAM ISNUMERIC.
