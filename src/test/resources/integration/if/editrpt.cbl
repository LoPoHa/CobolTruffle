@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EDITRPT.
+      *
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * READS THE FIELD-EDIT-EXCEPTIONS FILE ISNUMERIC, CONST, AND
+      * NOTPROG APPEND TO, SO ONE CONSOLIDATED DAILY REPORT COVERS ALL
+      * THREE PROGRAMS' FAILING EDIT CHECKS INSTEAD OF EACH ONE ONLY
+      * DISPLAYING ITS OWN.
+           SELECT FIELD-EDIT-EXCEPTIONS ASSIGN TO "EDITEXCP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIELD-EDIT-EXCEPTIONS
+           LABEL RECORDS ARE STANDARD.
+           COPY EDITEXCEPTION.
+      *
+       WORKING-STORAGE SECTION.
+       01  FIELD-EDIT-EXCEPTIONS-SWITCH PIC X VALUE "N".
+         88      END-OF-FIELD-EDIT-EXCEPTIONS  VALUE "Y".
+       01  EDIT-EXCEPTION-TOTAL         PIC 9(4) VALUE ZERO.
+      *
+      * EDIT-EXCEPTION-COUNT-TABLE - ONE RUNNING COUNT PER PROGRAM THAT
+      * APPENDS TO FIELD-EDIT-EXCEPTIONS, SO THE REPORT SHOWS HOW MANY
+      * RECORDS FAILED EACH KIND OF EDIT CHECK AND NOT JUST ONE GRAND
+      * TOTAL. BUILT WITH THE SAME FILLER-VALUES-PLUS-REDEFINES PATTERN
+      * USED FOR DISPATCH-TABLE.
+       01  EDIT-EXCEPTION-COUNT-TABLE-VALUES.
+         05      FILLER PIC X(12) VALUE "ISNUMERIC".
+         05      FILLER PIC 9(4)  VALUE ZERO.
+         05      FILLER PIC X(12) VALUE "CONST".
+         05      FILLER PIC 9(4)  VALUE ZERO.
+         05      FILLER PIC X(12) VALUE "NOTPROG".
+         05      FILLER PIC 9(4)  VALUE ZERO.
+       01  EDIT-EXCEPTION-COUNT-TABLE REDEFINES
+               EDIT-EXCEPTION-COUNT-TABLE-VALUES.
+         05      EDIT-EXCEPTION-COUNT-ENTRY OCCURS 3 TIMES.
+          10      EDIT-EXCEPTION-COUNT-PROGRAM PIC X(12).
+          10      EDIT-EXCEPTION-COUNT-TOTAL   PIC 9(4).
+       01  EDIT-EXCEPTION-COUNT-IDX     PIC 9 VALUE 1.
+       LINKAGE SECTION.
+      *
+       PROCEDURE DIVISION.
+      *
+       MAIN SECTION.
+      *
+           DISPLAY "START EDITRPT".
+           OPEN INPUT FIELD-EDIT-EXCEPTIONS.
+           PERFORM READ-EDIT-EXCEPTION.
+           PERFORM REPORT-EDIT-EXCEPTION
+               UNTIL END-OF-FIELD-EDIT-EXCEPTIONS.
+           CLOSE FIELD-EDIT-EXCEPTIONS.
+           PERFORM DISPLAY-EDIT-EXCEPTION-COUNT
+               VARYING EDIT-EXCEPTION-COUNT-IDX FROM 1 BY 1
+               UNTIL EDIT-EXCEPTION-COUNT-IDX > 3.
+           DISPLAY "TOTAL FIELD-EDIT EXCEPTIONS: " EDIT-EXCEPTION-TOTAL.
+           DISPLAY "END EDITRPT".
+      *
+       PROG-EX.
+           EXIT PROGRAM.
+      *
+      * REPORT-EDIT-EXCEPTION - DISPLAYS ONE LINE PER LOGGED EXCEPTION,
+      * ADDS IT TO THE RUNNING DAILY TOTAL, AND TALLIES IT AGAINST
+      * EDIT-EXCEPTION-COUNT-TABLE FOR THE PER-PROGRAM BREAKDOWN.
+      *
+       REPORT-EDIT-EXCEPTION SECTION.
+           ADD 1 TO EDIT-EXCEPTION-TOTAL.
+           DISPLAY EDIT-EXCEPTION-PROGRAM ": " EDIT-EXCEPTION-REASON.
+           PERFORM CHECK-EDIT-EXCEPTION-COUNT-ENTRY
+               VARYING EDIT-EXCEPTION-COUNT-IDX FROM 1 BY 1
+               UNTIL EDIT-EXCEPTION-COUNT-IDX > 3.
+           PERFORM READ-EDIT-EXCEPTION.
+       EXIT.
+      *
+       CHECK-EDIT-EXCEPTION-COUNT-ENTRY SECTION.
+           IF EDIT-EXCEPTION-COUNT-PROGRAM(EDIT-EXCEPTION-COUNT-IDX) =
+                   EDIT-EXCEPTION-PROGRAM
+               ADD 1 TO
+                   EDIT-EXCEPTION-COUNT-TOTAL(EDIT-EXCEPTION-COUNT-IDX)
+           END-IF.
+       EXIT.
+      *
+      * DISPLAY-EDIT-EXCEPTION-COUNT - SHOWS ONE PROGRAM'S RUNNING
+      * COUNT FROM EDIT-EXCEPTION-COUNT-TABLE.
+      *
+       DISPLAY-EDIT-EXCEPTION-COUNT SECTION.
+           DISPLAY "  "
+               EDIT-EXCEPTION-COUNT-PROGRAM(EDIT-EXCEPTION-COUNT-IDX)
+               ": "
+               EDIT-EXCEPTION-COUNT-TOTAL(EDIT-EXCEPTION-COUNT-IDX).
+       EXIT.
+      *
+       READ-EDIT-EXCEPTION SECTION.
+           READ FIELD-EDIT-EXCEPTIONS
+               AT END
+                   SET END-OF-FIELD-EDIT-EXCEPTIONS TO TRUE
+           END-READ.
+       EXIT.
+      *
+       END PROGRAM EDITRPT.
