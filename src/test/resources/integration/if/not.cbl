@@ -3,38 +3,75 @@
       *
       *
        ENVIRONMENT DIVISION.
-      * 
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * DAILY FIELD-EDIT EXCEPTIONS FILE - APPENDED TO BY ISNUMERIC,
+      * CONST, AND NOTPROG, AND TALLIED BY EDITRPT.
+           SELECT FIELD-EDIT-EXCEPTIONS ASSIGN TO "EDITEXCP"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  FIELD-EDIT-EXCEPTIONS
+           LABEL RECORDS ARE STANDARD.
+           COPY EDITEXCEPTION.
+      *
        WORKING-STORAGE SECTION.
        01 STRING1 PIC X VALUE "A".
         88 VALUEA VALUE "A".
+      *
+      * IN-MEMORY EXCEPTIONS LIST - EACH FAILING NOT-STYLE EDIT CHECK
+      * APPENDS ITS OWN REJECT REASON HERE INSTEAD OF JUST DISPLAYING
+      * "TRUE"/"FALSE", SO A LATER PARAGRAPH CAN WRITE OUT WHY A RECORD
+      * WAS REJECTED.
+      *
+       01 EXCEPTIONS-COUNT PIC 9(2) VALUE ZERO.
+       01 EXCEPTIONS-TABLE.
+          05 EXCEPTIONS-ENTRY OCCURS 10 TIMES PIC X(40).
+       01 EXCEPTION-REASON PIC X(40).
        LINKAGE SECTION.
       *
        PROCEDURE DIVISION.
       *
        MAIN SECTION.
       *
+        OPEN EXTEND FIELD-EDIT-EXCEPTIONS.
         DISPLAY STRING1.
         IF NOT "A" EQUAL STRING1
         THEN
            DISPLAY "TRUE"
+           MOVE "STRING1 NOT EQUAL TO 'A'" TO EXCEPTION-REASON
+           PERFORM LOG-EXCEPTION
         ELSE
            DISPLAY "FALSE"
         END-IF.
         IF NOT VALUEA
         THEN
            DISPLAY "TRUE"
+           MOVE "STRING1 DOES NOT SATISFY VALUEA" TO EXCEPTION-REASON
+           PERFORM LOG-EXCEPTION
         ELSE
            DISPLAY "FALSE"
         END-IF.
         IF NOT STRING1 IS NUMERIC
         THEN
            DISPLAY "TRUE"
+           MOVE "STRING1 IS NOT NUMERIC" TO EXCEPTION-REASON
+           PERFORM LOG-EXCEPTION
         ELSE
            DISPLAY "FALSE"
         END-IF.
+        CLOSE FIELD-EDIT-EXCEPTIONS.
       *
        PROG-EX.
            EXIT PROGRAM.
+      *
+       LOG-EXCEPTION SECTION.
+           ADD 1 TO EXCEPTIONS-COUNT.
+           MOVE EXCEPTION-REASON TO EXCEPTIONS-ENTRY(EXCEPTIONS-COUNT).
+           MOVE "NOTPROG" TO EDIT-EXCEPTION-PROGRAM.
+           MOVE EXCEPTION-REASON TO EDIT-EXCEPTION-REASON.
+           WRITE EDIT-EXCEPTION-RECORD.
+       EXIT.
       *
        END PROGRAM NOTPROG.
