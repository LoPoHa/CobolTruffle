@@ -3,18 +3,33 @@
       *
       *
        ENVIRONMENT DIVISION.
-      * 
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * DAILY FIELD-EDIT EXCEPTIONS FILE - APPENDED TO BY ISNUMERIC,
+      * CONST, AND NOTPROG, AND TALLIED BY EDITRPT.
+           SELECT FIELD-EDIT-EXCEPTIONS ASSIGN TO "EDITEXCP"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  FIELD-EDIT-EXCEPTIONS
+           LABEL RECORDS ARE STANDARD.
+           COPY EDITEXCEPTION.
+      *
        WORKING-STORAGE SECTION.
        01 STRING1 PIC X VALUE "A".
         88 VALUEA VALUE "A".
         88 VALUEB VALUE "B".
+      * CUSTOMER-TIER CLASSIFICATION EXPRESSED AS A RANGE TEST INSTEAD
+      * OF ENUMERATING EVERY LETTER.
+        88 CUSTOMER-TIER-STANDARD VALUE "A" THRU "M".
        LINKAGE SECTION.
       *
        PROCEDURE DIVISION.
       *
        MAIN SECTION.
       *
+        OPEN EXTEND FIELD-EDIT-EXCEPTIONS.
         DISPLAY STRING1.
         IF VALUEA
         THEN
@@ -28,6 +43,15 @@
         ELSE
            DISPLAY "FALSE"
         END-IF.
+        IF CUSTOMER-TIER-STANDARD
+        THEN
+           DISPLAY "TRUE"
+        ELSE
+           DISPLAY "FALSE"
+           MOVE "STRING1 NOT IN STANDARD TIER RANGE"
+               TO EDIT-EXCEPTION-REASON
+           PERFORM LOG-FIELD-EDIT-EXCEPTION
+        END-IF.
 
         MOVE "B" TO STRING1.
         DISPLAY STRING1.
@@ -44,8 +68,14 @@
         ELSE
            DISPLAY "FALSE"
         END-IF.
+        CLOSE FIELD-EDIT-EXCEPTIONS.
       *
        PROG-EX.
            EXIT PROGRAM.
+      *
+       LOG-FIELD-EDIT-EXCEPTION SECTION.
+           MOVE "CONST" TO EDIT-EXCEPTION-PROGRAM.
+           WRITE EDIT-EXCEPTION-RECORD.
+       EXIT.
       *
        END PROGRAM CONST.
