@@ -10,6 +10,12 @@
        01 STRING2 PIC X(4) VALUE "TES ".
        01 NUMBER1 PIC 9(4) VALUE 1234.
        01 NUMBER2 PIC 9(4) VALUE 1235.
+      *
+      * WARNING LOGGED WHENEVER AN EDIT CHECK COMPARES AN ALPHANUMERIC
+      * FIELD AGAINST A NUMERIC ONE - USUALLY A SIGN THAT A FIELD GOT
+      * MAPPED TO THE WRONG COPYBOOK SLOT.
+      *
+       01 CROSS-TYPE-WARNING PIC X(60).
        LINKAGE SECTION.
       *
        PROCEDURE DIVISION.
@@ -17,12 +23,18 @@
        MAIN SECTION.
       *
       * DIFFERENT TYPES
+          MOVE "STRING1 (ALPHANUMERIC) VS NUMBER1 (NUMERIC)"
+              TO CROSS-TYPE-WARNING.
+          DISPLAY "WARNING: " CROSS-TYPE-WARNING.
           IF STRING1 EQUAL NUMBER1 THEN
              DISPLAY "TRUE".
           ELSE
              DISPLAY "FALSE".
           END-IF.
 
+          MOVE "NUMBER1 (NUMERIC) VS STRING1 (ALPHANUMERIC)"
+              TO CROSS-TYPE-WARNING.
+          DISPLAY "WARNING: " CROSS-TYPE-WARNING.
           IF NUMBER1 EQUAL STRING1 THEN
              DISPLAY "TRUE".
           ELSE
