@@ -0,0 +1,58 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ELIGIBLE.
+      *
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 STRING1 PIC X VALUE "A".
+        88 VALUEA VALUE "A".
+      *
+      * ELIGIBILITY-RULES - TABLE-DRIVEN REPLACEMENT FOR A HARDCODED
+      * CHAIN OF AND/OR LITERALS (SEE AND.CBL/OR.CBL/ANDOR.CBL). EACH
+      * ROW HOLDS ONE REQUIRED VALUE STRING1 MUST MATCH; AN APPLICANT
+      * IS ELIGIBLE ONLY WHEN EVERY ROW PASSES, SO A NEW RULE IS ADDED
+      * BY ADDING A ROW INSTEAD OF EDITING THE IF CONDITION.
+      *
+       01 ELIGIBILITY-RULES-VALUES.
+        05 FILLER PIC X VALUE "A".
+        05 FILLER PIC X VALUE "A".
+       01 ELIGIBILITY-RULES REDEFINES ELIGIBILITY-RULES-VALUES.
+        05 ELIGIBILITY-REQUIRED-VALUE PIC X OCCURS 2 TIMES.
+       01 ELIGIBILITY-RULE-INDEX PIC 9 VALUE 1.
+       01 ELIGIBILITY-SWITCH PIC X VALUE "Y".
+        88 APPLICANT-ELIGIBLE VALUE "Y".
+        88 APPLICANT-NOT-ELIGIBLE VALUE "N".
+       LINKAGE SECTION.
+      *
+       PROCEDURE DIVISION.
+      *
+       MAIN SECTION.
+      *
+        DISPLAY STRING1.
+        PERFORM EVALUATE-ELIGIBILITY-RULE
+            VARYING ELIGIBILITY-RULE-INDEX FROM 1 BY 1
+            UNTIL ELIGIBILITY-RULE-INDEX > 2.
+        IF APPLICANT-ELIGIBLE
+        THEN
+           DISPLAY "TRUE"
+        ELSE
+           DISPLAY "FALSE"
+        END-IF.
+      *
+       PROG-EX.
+           EXIT PROGRAM.
+      *
+      * EVALUATE-ELIGIBILITY-RULE - FAILS THE APPLICANT AS SOON AS ONE
+      * RULE ROW DOES NOT MATCH; LATER ROWS ARE STILL VISITED BUT THE
+      * SWITCH ONCE SET TO "N" IS NEVER SET BACK.
+      *
+       EVALUATE-ELIGIBILITY-RULE SECTION.
+           IF STRING1 NOT EQUAL
+                   ELIGIBILITY-REQUIRED-VALUE(ELIGIBILITY-RULE-INDEX)
+               SET APPLICANT-NOT-ELIGIBLE TO TRUE
+           END-IF.
+       EXIT.
+      *
+       END PROGRAM ELIGIBLE.
