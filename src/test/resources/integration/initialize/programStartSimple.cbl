@@ -2,16 +2,35 @@
        PROGRAM-ID. SIMPLE.
       *
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * START-OF-RUN CONTROL RECORD (RUN-DATE, CYCLE-NUMBER) - LETS THE
+      * SAME PROGRAM LOGIC PROCESS A DIFFERENT BUSINESS DATE EACH TIME
+      * IT RUNS INSTEAD OF ALWAYS STARTING FROM COMPILED-IN VALUES.
+           SELECT CONTROL-FILE ASSIGN TO "CTLFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
       *
        DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CONTROL-RECORD.
+        05       CTL-RUN-DATE            PIC 9(8).
+        05       CTL-CYCLE-NUMBER        PIC 9(4).
+      *
        WORKING-STORAGE SECTION.
-       01       STRING                  PIC X(4) VALUE "TEST".
-       01       NUMBER                  PIC 9(4) VALUE 1234.
+       01       STRING                  PIC X(4).
+       01       NUMBER                  PIC 9(4).
       *
        PROCEDURE DIVISION.
       *
        MAIN SECTION.
       *
+          OPEN INPUT CONTROL-FILE.
+          READ CONTROL-FILE.
+          MOVE CTL-RUN-DATE(1:4) TO STRING.
+          MOVE CTL-CYCLE-NUMBER TO NUMBER.
+          CLOSE CONTROL-FILE.
           DISPLAY STRING.
           DISPLAY NUMBER.
       *
