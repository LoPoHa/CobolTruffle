@@ -0,0 +1,24 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SIMPLESECTIONOTHER.
+      *
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       LINKAGE SECTION.
+       01  SS-STRING-PARM PIC X(5).
+      *
+       PROCEDURE DIVISION USING SS-STRING-PARM.
+      *
+       MAIN SECTION.
+      *
+           DISPLAY SS-STRING-PARM.
+           MOVE "OTHER" TO SS-STRING-PARM.
+           DISPLAY SS-STRING-PARM.
+      *
+       PROG-EX.
+           EXIT PROGRAM.
+      *
+       END PROGRAM SIMPLESECTIONOTHER.
