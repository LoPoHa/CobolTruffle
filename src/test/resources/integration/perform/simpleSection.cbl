@@ -17,16 +17,15 @@
            DISPLAY STRING.
            MOVE "MAIN" TO STRING.
            DISPLAY STRING.
-           PERFORM OTHER.
+      *
+      * OTHER SECTION IS NOW ITS OWN CALLED SUBPROGRAM, MODELED ON HOW
+      * OTHER.CBL IS CALLED FROM TEST, SO THIS STEP CAN BE TESTED AND
+      * DEPLOYED INDEPENDENTLY OF MAIN.
+      *
+           CALL "SIMPLESECTIONOTHER" USING STRING.
            DISPLAY STRING.
       *
        PROG-EX.
            EXIT PROGRAM.
-
-       OTHER SECTION.
-           DISPLAY STRING.
-           MOVE "OTHER" TO STRING.
-           DISPLAY STRING.
-       EXIT.
       *
        END PROGRAM SIMPLESECTION.
