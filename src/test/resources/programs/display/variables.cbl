@@ -9,6 +9,19 @@
        01  PROGRAMNATIVE.
         05       STRING                  PIC X(4) VALUE "TEST".
         05       NUMBER                  PIC 9(4) VALUE 1234.
+      *
+      * FORMATTED WORKING-STORAGE DUMP REPORT - LABELED FIELDS IN FIXED
+      * COLUMNS WITH A CHECKPOINT TIMESTAMP, FOR AUDIT AND DEBUGGING AT
+      * ANY POINT IN A RUN.
+      *
+       01  CHECKPOINT-TIMESTAMP           PIC 9(8).
+       01  DUMP-REPORT-LINE.
+        05       FILLER                  PIC X(10) VALUE "STRING  = ".
+        05       DUMP-STRING             PIC X(4).
+        05       FILLER                  PIC X(10) VALUE "  NUMBER = ".
+        05       DUMP-NUMBER             PIC 9(4).
+        05       FILLER                  PIC X(6)  VALUE "  TS = ".
+        05       DUMP-TIMESTAMP          PIC 9(8).
        LINKAGE SECTION.
       *
        PROCEDURE DIVISION.
@@ -17,8 +30,17 @@
       *
            DISPLAY STRING.
            DISPLAY NUMBER.
+           PERFORM VARIABLES-DUMP-REPORT.
       *
        PROG-EX.
            EXIT PROGRAM.
+      *
+       VARIABLES-DUMP-REPORT SECTION.
+           ACCEPT CHECKPOINT-TIMESTAMP FROM DATE YYYYMMDD.
+           MOVE STRING TO DUMP-STRING.
+           MOVE NUMBER TO DUMP-NUMBER.
+           MOVE CHECKPOINT-TIMESTAMP TO DUMP-TIMESTAMP.
+           DISPLAY DUMP-REPORT-LINE.
+       EXIT.
       *
        END PROGRAM TEST.
