@@ -14,12 +14,16 @@
       *
        MAIN SECTION.
       *
+      * CROSS-TYPE COMPARISON - IN THE REAL DATA ENTRY PROCESS THIS
+      * USUALLY MEANS A FIELD GOT MAPPED TO THE WRONG COPYBOOK SLOT.
+          DISPLAY "WARNING: CROSS-TYPE COMPARE STRING VS NUMBER".
           IF STRING EQUAL NUMBER THEN
              DISPLAY "TRUE".
           ELSE
              DISPLAY "FALSE".
           END-IF.
 
+          DISPLAY "WARNING: CROSS-TYPE COMPARE NUMBER VS STRING".
           IF NUMBER EQUAL STRING THEN
              DISPLAY "TRUE".
           ELSE
