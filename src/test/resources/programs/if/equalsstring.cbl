@@ -7,6 +7,13 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01       STRING                   PIC X(4) VALUE "TEST".
+      *
+      * ALTERNATE COMPARISON MODE - TRIMS TRAILING SPACES (FREE, SINCE
+      * A PIC X COMPARE AGAINST A SHORTER LITERAL ALREADY SPACE-PADS
+      * THE LITERAL) AND IGNORES CASE, FOR CUSTOMER NAME FIELDS THAT
+      * ARRIVE FROM UPSTREAM FEEDS IN MIXED CASE.
+      *
+       01       STRING-UPPERCASED        PIC X(4).
        LINKAGE SECTION.
       *
        PROCEDURE DIVISION.
@@ -19,6 +26,17 @@
            ELSE
               DISPLAY "FALSE".
            END-IF.
+
+           MOVE STRING TO STRING-UPPERCASED.
+           INSPECT STRING-UPPERCASED CONVERTING
+               "abcdefghijklmnopqrstuvwxyz" TO
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+           IF STRING-UPPERCASED EQUALS "TEST"
+           THEN
+              DISPLAY "TRUE".
+           ELSE
+              DISPLAY "FALSE".
+           END-IF.
       *
        PROG-EX.
            EXIT PROGRAM.
