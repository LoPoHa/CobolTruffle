@@ -17,10 +17,18 @@
            DISPLAY STRING.
            MOVE "12345" TO STRING.
            DISPLAY STRING.
-           MOVE SPACE TO STRING.
+      *
+      * SHARED INITIALIZATION PARAGRAPH - RUN AGAINST ANY OUTPUT-RECORD
+      * AREA BEFORE IT IS WRITTEN SO STALE VALUES FROM A PRIOR RECORD
+      * CAN NEVER LEAK INTO THE NEXT ONE.
+           PERFORM CLEAR-STRING-TO-SPACES.
            DISPLAY STRING.
       *
        PROG-EX.
            EXIT PROGRAM.
+      *
+       CLEAR-STRING-TO-SPACES SECTION.
+           MOVE SPACE TO STRING.
+       EXIT.
       *
        END PROGRAM WORKINGSTORAGESPACE.
