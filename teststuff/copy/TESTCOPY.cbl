@@ -0,0 +1,80 @@
+      * Test copy
+       01 COPY-BASE.
+      *
+      * STRING TEST
+      *
+      * COPY-STRING-TYPE SAYS WHICH OF THE TWO OVERLAYS BELOW IS THE
+      * CURRENT INTERPRETATION OF THE SAME 8-BYTE PHYSICAL FIELD -
+      * TWO PARTS, OR ONE 8-BYTE PAYMENT REFERENCE.
+        05       COPY-STRING-TYPE      PIC X VALUE "P".
+         88      COPY-STRING-IS-PARTS         VALUE "P".
+         88      COPY-STRING-IS-PAYMENT-REF   VALUE "R".
+        05       COPY-STRING.
+         10      COPY-STRING-PART1     PIC XXXX VALUE "1234".
+         10      COPY-STRING-PART2     PIC X(4) VALUE "ABCD".
+      *
+      * PAYMENT-REFERENCE OVERLAY OF THE SAME 8-BYTE COPY-STRING GROUP -
+      * CORRECTLY SIZED AT 8 BYTES, UNLIKE THE OLD 9-BYTE FILLER IT
+      * REPLACES.
+        05       COPY-STRING-AS-PAYMENT-REF REDEFINES COPY-STRING.
+         10      COPY-STRING-PAYMENT-REF PIC X(8).
+      *
+      * MODULUS-11 CHECK DIGIT FOR COPY-STRING-PART1 - EACH DIGIT IS
+      * WEIGHTED 2 THROUGH 5 LEFT TO RIGHT, SUMMED, AND SUBTRACTED FROM
+      * THE NEXT MULTIPLE OF 11; TEST VALIDATES COPY-STRING AGAINST
+      * THIS BEFORE HANDING THE RECORD TO OTHER.
+        05       COPY-STRING-CHECK-DIGIT PIC 9 VALUE 4.
+      *
+      *
+      * NUMBER TEST
+      *
+      * SIGNED SO A REVERSING OR CONTRA ENTRY CAN CARRY A NEGATIVE
+      * AMOUNT INSTEAD OF ONLY EVER MOVING IN ONE DIRECTION.
+        05       COPY-NUMBER.
+         10      COPY-NUMBER-PART1     PIC S9999 VALUE 1334.
+         10      COPY-NUMBER-PART2     PIC S9(4) VALUE 5678.
+      *
+      * PACKED-DECIMAL VERSION OF COPY-NUMBER, FOR TRANSACTION AMOUNTS
+      * PASSED BETWEEN TEST AND OTHER - SMALLER ON DISK, FASTER ARITHMETIC
+      * THAN THE ZONED-DECIMAL FIELDS ABOVE.
+      *
+        05       COPY-NUMBER-PACKED.
+         10      COPY-NUMBER-PART1-PK  PIC 9(4)  COMP-3 VALUE 1334.
+         10      COPY-NUMBER-PART2-PK  PIC 9(4)  COMP-3 VALUE 5678.
+      *
+      * FLOATING-POINT DAILY RATE - USED FOR ROUGH INTEREST/PROJECTION
+      * CALCULATIONS WHERE COMP-3'S FIXED SCALE ISN'T WORTH THE EXTRA
+      * DIGITS OF PRECISION.
+      *
+        05       COPY-NUMBER-RATE      USAGE COMP-2 VALUE 0,0425.
+      *
+      * CALL STATUS - SET BY OTHER TO TELL ITS CALLER HOW LETTER-A WAS
+      * LEFT, SO A FAILED SUBPROGRAM CALL DOESN'T FALL THROUGH SILENTLY.
+      *
+        05       COPY-CALL-STATUS      PIC X VALUE "S".
+         88      CALL-STATUS-SUCCESS          VALUE "S".
+         88      CALL-STATUS-FAILURE          VALUE "F".
+      *
+      * TRANSACTION DATE AND AMOUNT - SO A RECORD PASSED BETWEEN TEST
+      * AND OTHER CAN ACTUALLY CARRY BUSINESS MEANING.
+      *
+        05       COPY-DATE             PIC 9(8) VALUE ZERO.
+        05       COPY-AMOUNT           PIC S9(7)V99 COMP-3 VALUE ZERO.
+      *
+      * TRANSACTION-STATUS FROM/TO - THE STATUS THE TRANSACTION STARTED
+      * IN AND THE STATUS TEST IS ATTEMPTING TO MOVE IT TO, SO OTHER CAN
+      * VALIDATE THE TRANSITION AGAINST STATUS-TRANSITION-TABLE BEFORE
+      * ACTING ON THE RECORD.
+      *
+        05       COPY-TRANSACTION-STATUS-FROM PIC X VALUE "P".
+         88      TRANSACTION-PENDING-FROM     VALUE "P".
+        05       COPY-TRANSACTION-STATUS-TO   PIC X VALUE "P".
+      *
+      * LETTER-A/LETTER-B - MAINTAINED BY TEST AND UPDATED BY OTHER.
+      * THESE HAVE TO LIVE IN COPY-BASE, NOT PROGRAMNATIVE, BECAUSE
+      * COPY-BASE IS THE ONLY GROUP ON THE CALL CALL-PROGRAM-NAME USING
+      * LIST - A FIELD ONLY BECOMES SHARED STORAGE BETWEEN TEST AND
+      * OTHER BY BEING PART OF WHAT ACTUALLY CROSSES THAT CALL.
+      *
+        05       LETTER-A              PIC X VALUE "A".
+        05       LETTER-B              PIC X VALUE "B".
