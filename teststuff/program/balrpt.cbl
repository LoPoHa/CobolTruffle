@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BALRPT.
+      *
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      * KEEP IN STEP WITH TEST'S SPECIAL-NAMES - SAME COPYBOOK FIELDS
+      * FLOW THROUGH THIS PROGRAM AND MUST EDIT THE SAME WAY.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * READS THE RESTART-FILE TEST WRITES AT EVERY CHECKPOINT SO THE
+      * RUNNING CONTROL-TOTAL CAN BE BALANCED AFTER THE FACT, WITHOUT
+      * HAVING TO RE-RUN TEST ITSELF.
+           SELECT RESTART-FILE ASSIGN TO "RESTARTF"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RESTART-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RESTART-RECORD.
+        05       RESTART-LAST-PASS       PIC 9(8).
+        05       RESTART-CONTROL-TOTAL   PIC 9(8).
+      * RESTART-NUMBER-PART1/PART2 - COPY-NUMBER-PART1/PART2 AS OF THIS
+      * CHECKPOINT. KEEP THIS FD IN STEP WITH THE SAME 01 RESTART-RECORD
+      * IN TEST AND MONTHRPT.
+        05       RESTART-NUMBER-PART1    PIC S9999.
+        05       RESTART-NUMBER-PART2    PIC S9(4).
+      *
+       WORKING-STORAGE SECTION.
+       01  RESTART-FILE-SWITCH            PIC X VALUE "N".
+         88      END-OF-RESTART-FILE          VALUE "Y".
+       01  CHECKPOINT-COUNT                PIC 9(4) VALUE ZERO.
+       01  GRAND-CONTROL-TOTAL             PIC 9(8) VALUE ZERO.
+      *
+      * PROJECTED-INTEREST - GRAND-CONTROL-TOTAL SCALED BY
+      * COPY-NUMBER-RATE (COMP-2), FOR A ROUGH DAILY-INTEREST FIGURE
+      * ON THE BALANCING REPORT.
+      *
+       01  PROJECTED-INTEREST              USAGE COMP-2 VALUE ZERO.
+       01  PROJECTED-INTEREST-EDIT         PIC ZZZ.ZZZ9,99.
+      *
+      * COPY-NUMBER IS THE FIGURE THIS BALANCING REPORT TIES THE
+      * RUNNING CONTROL-TOTAL BACK TO - ACCUMULATE-CHECKPOINT OVERWRITES
+      * COPY-NUMBER-PART1/PART2 FROM EACH RESTART RECORD READ, SO BY THE
+      * TIME THE LAST ONE IS READ THEY HOLD TODAY'S ACTUAL FIGURE
+      * INSTEAD OF TESTCOPY'S COMPILED-IN DEFAULT.
+       COPY TESTCOPY.
+      * SIGNED TO MATCH COPY-NUMBER-PART1/PART2.
+       01  COPY-NUMBER-REPORT              PIC S9(4)V99.
+       01  COPY-NUMBER-REPORT-EDIT         PIC -ZZZ9,99.
+       LINKAGE SECTION.
+      *
+       PROCEDURE DIVISION.
+      *
+       MAIN SECTION.
+      *
+           DISPLAY "START BALRPT".
+           OPEN INPUT RESTART-FILE.
+           PERFORM READ-RESTART-RECORD.
+           PERFORM ACCUMULATE-CHECKPOINT UNTIL END-OF-RESTART-FILE.
+           CLOSE RESTART-FILE.
+           COMPUTE COPY-NUMBER-REPORT ROUNDED =
+               COPY-NUMBER-PART1 + (COPY-NUMBER-PART2 / 10000).
+           MOVE COPY-NUMBER-REPORT TO COPY-NUMBER-REPORT-EDIT.
+           DISPLAY "COPY-NUMBER-PART1: " COPY-NUMBER-REPORT-EDIT.
+           DISPLAY "CHECKPOINTS READ: " CHECKPOINT-COUNT.
+           COMPUTE PROJECTED-INTEREST =
+               GRAND-CONTROL-TOTAL * COPY-NUMBER-RATE.
+           MOVE PROJECTED-INTEREST TO PROJECTED-INTEREST-EDIT.
+           DISPLAY "PROJECTED INTEREST: " PROJECTED-INTEREST-EDIT.
+           DISPLAY "END BALRPT - CONTROL TOTAL: " GRAND-CONTROL-TOTAL.
+      *
+       PROG-EX.
+           EXIT PROGRAM.
+      *
+      * ACCUMULATE-CHECKPOINT - EACH RESTART RECORD CARRIES THE RUNNING
+      * CONTROL-TOTAL AS OF THAT CHECKPOINT, SO THE LAST RECORD READ
+      * LEAVES GRAND-CONTROL-TOTAL HOLDING THE FINAL BALANCING FIGURE.
+      *
+       ACCUMULATE-CHECKPOINT SECTION.
+           ADD 1 TO CHECKPOINT-COUNT.
+           MOVE RESTART-CONTROL-TOTAL TO GRAND-CONTROL-TOTAL.
+           MOVE RESTART-NUMBER-PART1 TO COPY-NUMBER-PART1.
+           MOVE RESTART-NUMBER-PART2 TO COPY-NUMBER-PART2.
+           PERFORM READ-RESTART-RECORD.
+       EXIT.
+      *
+       READ-RESTART-RECORD SECTION.
+           READ RESTART-FILE
+               AT END
+                   SET END-OF-RESTART-FILE TO TRUE
+           END-READ.
+       EXIT.
+      *
+       END PROGRAM BALRPT.
