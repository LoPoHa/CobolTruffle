@@ -1,41 +1,122 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. TEST.
+       PROGRAM-ID. OTHER.
       *
       *
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-      * TODO IMPLEMENT DECIMAL POINT IS COMMA
+      * KEEP IN STEP WITH TEST'S SPECIAL-NAMES - SAME COPYBOOK FIELDS
+      * FLOW THROUGH BOTH PROGRAMS AND MUST EDIT THE SAME WAY.
        SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      * SAME ASSIGNED FILE TEST WRITES TO - OPENED IN EXTEND MODE SO
+      * OTHER'S ENTRIES ARE APPENDED TO TEST'S RATHER THAN OVERWRITING
+      * THEM.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  AUDIT-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY AUDITRECORD.
       *
       *
        WORKING-STORAGE SECTION.
-       01  PROGRAMNATIVE.
-        05       PROGRAMNAME             PIC X(4) VALUE "TEST".
-        05       LETTER-A                PIC X VALUE "A".
-        05       LETTER-B                PIC X VALUE "B".
-        05       LETTER                  PIC X.
-         88      LETTER-C                      VALUE "C".
+      * PROGRAMNATIVE - PROGRAM-NAME AND LETTER, PRIVATE TO THIS
+      * PROGRAM (KEPT IN STEP WITH TEST'S COPY OF THE SAME BOOK).
+      * LETTER-A/LETTER-B ARE RECEIVED FROM TEST VIA COPY-BASE ON THE
+      * LINKAGE SECTION BELOW INSTEAD, SINCE THAT IS WHAT ACTUALLY
+      * CROSSES THE CALL.
+           COPY PROGRAMNATIVE.
       *
+      * STATUS-TRANSITION-TABLE - THE LEGAL FROM/TO TRANSACTION-STATUS
+      * PAIRS, CHECKED BEFORE THIS PROGRAM TOUCHES LETTER-A.
+           COPY STATUSTRANSITION.
+       01  STATUS-TRANSITION-IDX          PIC 9 VALUE 1.
       *
-      *LINKAGE SECTION.
-      * todo only allow copy in linkage section.
+      * LETTER-A-TRANSITION-TABLE - THE LEGAL OLD/NEW LETTER-A VALUE
+      * PAIRS THIS PROGRAM MAY APPLY, CHECKED SEPARATELY FROM THE
+      * TRANSACTION-STATUS TRANSITION ABOVE SINCE THE TWO GOVERN
+      * DIFFERENT FIELDS - A LEGAL STATUS TRANSITION SAYS NOTHING ABOUT
+      * WHETHER OVERWRITING LETTER-A'S CURRENT VALUE IS LEGAL.
+           COPY LETTERATRANSITION.
+       01  LETTER-A-TRANSITION-IDX        PIC 9 VALUE 1.
+       01  LETTER-A-NEW-VALUE             PIC X VALUE "M".
+      *
+      *
+       LINKAGE SECTION.
            COPY TESTCOPY.
       *
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING COPY-BASE.
       *
        MAIN SECTION.
       *
-          DISPLAY LETTER-A.
-          MOVE "M" TO LETTER-A.
-          DISPLAY LETTER-A.
+          PERFORM VALIDATE-STATUS-TRANSITION.
+          IF CALL-STATUS-FAILURE
+              DISPLAY "INVALID STATUS TRANSITION - LETTER-A NOT UPDATED"
+          ELSE
+              PERFORM VALIDATE-LETTER-A-TRANSITION
+              IF CALL-STATUS-FAILURE
+                  DISPLAY "INVALID LETTER-A TRANSITION - LETTER-A NOT "
+                      "UPDATED"
+              ELSE
+                  DISPLAY LETTER-A
+                  OPEN EXTEND AUDIT-LOG-FILE
+                  MOVE LETTER-A TO AUDIT-OLD-VALUE
+                  MOVE LETTER-A-NEW-VALUE TO LETTER-A
+                  MOVE LETTER-A TO AUDIT-NEW-VALUE
+                  MOVE "OTHER" TO AUDIT-PROGRAM-NAME
+                  MOVE "LETTER-A" TO AUDIT-FIELD-NAME
+                  WRITE AUDIT-LOG-RECORD
+                  CLOSE AUDIT-LOG-FILE
+                  DISPLAY LETTER-A
+              END-IF
+          END-IF.
       *    DISPLAY COPY-STRING.
       *    MOVE "OTHER PROGRAM" TO COPY-STRING.
       *
        PROG-EX.
            EXIT PROGRAM.
       *
-       END PROGRAM TEST.
+      * VALIDATE-STATUS-TRANSITION - CHECKS COPY-TRANSACTION-STATUS-
+      * FROM/TO AGAINST STATUS-TRANSITION-TABLE. STARTS OUT ASSUMING
+      * FAILURE AND ONLY FLIPS TO SUCCESS WHEN A MATCHING ROW IS FOUND.
+      *
+       VALIDATE-STATUS-TRANSITION SECTION.
+           SET CALL-STATUS-FAILURE TO TRUE.
+           PERFORM CHECK-STATUS-TRANSITION-ENTRY
+               VARYING STATUS-TRANSITION-IDX FROM 1 BY 1
+               UNTIL STATUS-TRANSITION-IDX > 4.
+       EXIT.
+      *
+       CHECK-STATUS-TRANSITION-ENTRY SECTION.
+           IF STATUS-TRANSITION-FROM(STATUS-TRANSITION-IDX) =
+                   COPY-TRANSACTION-STATUS-FROM
+               AND STATUS-TRANSITION-TO(STATUS-TRANSITION-IDX) =
+                   COPY-TRANSACTION-STATUS-TO
+               SET CALL-STATUS-SUCCESS TO TRUE
+           END-IF.
+       EXIT.
+      *
+      * VALIDATE-LETTER-A-TRANSITION - CHECKS LETTER-A'S CURRENT VALUE
+      * AND THE NEW VALUE THIS PROGRAM IS ABOUT TO APPLY AGAINST
+      * LETTER-A-TRANSITION-TABLE. STARTS OUT ASSUMING FAILURE AND ONLY
+      * FLIPS TO SUCCESS WHEN A MATCHING ROW IS FOUND.
+      *
+       VALIDATE-LETTER-A-TRANSITION SECTION.
+           SET CALL-STATUS-FAILURE TO TRUE.
+           PERFORM CHECK-LETTER-A-TRANSITION-ENTRY
+               VARYING LETTER-A-TRANSITION-IDX FROM 1 BY 1
+               UNTIL LETTER-A-TRANSITION-IDX > 2.
+       EXIT.
+      *
+       CHECK-LETTER-A-TRANSITION-ENTRY SECTION.
+           IF LETTER-A-TRANSITION-FROM(LETTER-A-TRANSITION-IDX) =
+                   LETTER-A
+               AND LETTER-A-TRANSITION-TO(LETTER-A-TRANSITION-IDX) =
+                   LETTER-A-NEW-VALUE
+               SET CALL-STATUS-SUCCESS TO TRUE
+           END-IF.
+       EXIT.
+      *
+       END PROGRAM OTHER.
