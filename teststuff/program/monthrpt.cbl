@@ -0,0 +1,131 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MONTHRPT.
+      *
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      * KEEP IN STEP WITH TEST'S SPECIAL-NAMES - SAME COPYBOOK FIELDS
+      * FLOW THROUGH THIS PROGRAM AND MUST EDIT THE SAME WAY.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * READS THE RESTART-FILE TEST WRITES AT EVERY CHECKPOINT SO
+      * TODAY'S FINAL CONTROL-TOTAL CAN BE PICKED UP WITHOUT RE-RUNNING
+      * TEST ITSELF - SAME FILE BALRPT READS.
+           SELECT RESTART-FILE ASSIGN TO "RESTARTF"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * PERIOD-TOTAL-FILE - ONE RECORD PER DAY THIS PROGRAM HAS RUN
+      * SINCE THE PERIOD OPENED. APPENDED TO EACH RUN AND RE-READ IN
+      * FULL TO ROLL UP THE PERIOD-TO-DATE FIGURE.
+           SELECT PERIOD-TOTAL-FILE ASSIGN TO "PERIODTL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RESTART-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RESTART-RECORD.
+        05       RESTART-LAST-PASS       PIC 9(8).
+        05       RESTART-CONTROL-TOTAL   PIC 9(8).
+      * RESTART-NUMBER-PART1/PART2 - NOT USED IN THIS PROGRAM, BUT KEPT
+      * IN STEP WITH THE SAME 01 RESTART-RECORD IN TEST AND BALRPT.
+        05       RESTART-NUMBER-PART1    PIC S9999.
+        05       RESTART-NUMBER-PART2    PIC S9(4).
+      *
+       FD  PERIOD-TOTAL-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PERIOD-TOTAL-RECORD.
+        05       PERIOD-TOTAL-DATE       PIC 9(8).
+        05       PERIOD-TOTAL-AMOUNT     PIC 9(8).
+      *
+       WORKING-STORAGE SECTION.
+       01  RESTART-FILE-SWITCH            PIC X VALUE "N".
+         88      END-OF-RESTART-FILE          VALUE "Y".
+       01  CHECKPOINT-COUNT                PIC 9(4) VALUE ZERO.
+       01  GRAND-CONTROL-TOTAL             PIC 9(8) VALUE ZERO.
+       01  PERIOD-TOTAL-FILE-SWITCH        PIC X VALUE "N".
+         88      END-OF-PERIOD-TOTAL-FILE     VALUE "Y".
+       01  PERIOD-GRAND-TOTAL              PIC 9(8) VALUE ZERO.
+      *
+      * COPY-BASE - SHARED WITH TEST AND OTHER SO THIS PROGRAM CAN POST
+      * THE PERIOD-CLOSE STATUS TRANSITION THROUGH THE SAME
+      * STATUS-TRANSITION-TABLE VALIDATION AND AUDIT TRAIL OTHER
+      * ALREADY GIVES TEST'S OWN DAILY RUN.
+           COPY TESTCOPY.
+       LINKAGE SECTION.
+      *
+       PROCEDURE DIVISION.
+      *
+       MAIN SECTION.
+      *
+           DISPLAY "START MONTHRPT".
+           OPEN INPUT RESTART-FILE.
+           PERFORM READ-RESTART-RECORD.
+           PERFORM ACCUMULATE-CHECKPOINT UNTIL END-OF-RESTART-FILE.
+           CLOSE RESTART-FILE.
+           DISPLAY "TODAY'S CONTROL TOTAL: " GRAND-CONTROL-TOTAL.
+      * APPEND TODAY'S FIGURE TO THE ROLLING PERIOD-TOTAL FILE SO THE
+      * ROLLUP BELOW ACCUMULATES ACROSS RUNS, NOT JUST TODAY'S.
+           OPEN EXTEND PERIOD-TOTAL-FILE.
+           ACCEPT PERIOD-TOTAL-DATE FROM DATE YYYYMMDD.
+           MOVE GRAND-CONTROL-TOTAL TO PERIOD-TOTAL-AMOUNT.
+           WRITE PERIOD-TOTAL-RECORD.
+           CLOSE PERIOD-TOTAL-FILE.
+      * ROLL UP EVERY DAY'S FIGURE WRITTEN SO FAR THIS PERIOD.
+           OPEN INPUT PERIOD-TOTAL-FILE.
+           PERFORM READ-PERIOD-TOTAL-RECORD.
+           PERFORM ACCUMULATE-PERIOD-TOTAL
+               UNTIL END-OF-PERIOD-TOTAL-FILE.
+           CLOSE PERIOD-TOTAL-FILE.
+           DISPLAY "PERIOD-TO-DATE TOTAL: " PERIOD-GRAND-TOTAL.
+      * SHARE OTHER'S STATUS-TRANSITION VALIDATION AND AUDIT TRAIL TO
+      * POST THE PERIOD AS CLOSED - PENDING TO POSTED IS A LEGAL "PO"
+      * ROW IN STATUS-TRANSITION-TABLE.
+           MOVE "P" TO COPY-TRANSACTION-STATUS-FROM.
+           MOVE "O" TO COPY-TRANSACTION-STATUS-TO.
+           CALL "OTHER" USING COPY-BASE.
+           IF CALL-STATUS-FAILURE
+               DISPLAY "OTHER REJECTED PERIOD-CLOSE STATUS TRANSITION"
+           ELSE
+               DISPLAY "PERIOD CLOSED"
+           END-IF.
+           DISPLAY "END MONTHRPT".
+      *
+       PROG-EX.
+           EXIT PROGRAM.
+      *
+      * ACCUMULATE-CHECKPOINT - EACH RESTART RECORD CARRIES THE RUNNING
+      * CONTROL-TOTAL AS OF THAT CHECKPOINT, SO THE LAST RECORD READ
+      * LEAVES GRAND-CONTROL-TOTAL HOLDING TODAY'S FINAL FIGURE.
+      *
+       ACCUMULATE-CHECKPOINT SECTION.
+           ADD 1 TO CHECKPOINT-COUNT.
+           MOVE RESTART-CONTROL-TOTAL TO GRAND-CONTROL-TOTAL.
+           PERFORM READ-RESTART-RECORD.
+       EXIT.
+      *
+       READ-RESTART-RECORD SECTION.
+           READ RESTART-FILE
+               AT END
+                   SET END-OF-RESTART-FILE TO TRUE
+           END-READ.
+       EXIT.
+      *
+      * ACCUMULATE-PERIOD-TOTAL - ADDS ONE DAY'S FIGURE INTO THE RUNNING
+      * PERIOD-GRAND-TOTAL. UNLIKE ACCUMULATE-CHECKPOINT'S RUNNING
+      * FIGURE, PERIOD-TOTAL-FILE HOLDS ONE ENTRY PER DAY RATHER THAN
+      * ONE RUNNING BALANCE, SO EACH RECORD IS ADDED IN RATHER THAN
+      * MOVED OVER.
+      *
+       ACCUMULATE-PERIOD-TOTAL SECTION.
+           ADD PERIOD-TOTAL-AMOUNT TO PERIOD-GRAND-TOTAL.
+           PERFORM READ-PERIOD-TOTAL-RECORD.
+       EXIT.
+      *
+       READ-PERIOD-TOTAL-RECORD SECTION.
+           READ PERIOD-TOTAL-FILE
+               AT END
+                   SET END-OF-PERIOD-TOTAL-FILE TO TRUE
+           END-READ.
+       EXIT.
+      *
+       END PROGRAM MONTHRPT.
