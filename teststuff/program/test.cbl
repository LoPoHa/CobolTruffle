@@ -4,78 +4,797 @@
       *
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-      * TODO IMPLEMENT DECIMAL POINT IS COMMA
+      * EUROPEAN BACK-OFFICE REPORTS EXPECT A COMMA DECIMAL SEPARATOR -
+      * ANY EDITED PICTURE IN THIS PROGRAM THAT USES "," AS THE DECIMAL
+      * POINT AND "." AS THE DIGIT SEPARATOR RELIES ON THIS CLAUSE.
        SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT DAILY-TRANSACTIONS ASSIGN TO "DAILYTXN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DAILY-TRANSACTIONS-STATUS.
+      * RAW-TRANSACTIONS ARRIVES IN ARBITRARY ORDER FROM THE UPSTREAM
+      * FEED - IT IS SORTED INTO DAILY-TRANSACTIONS BY TRANSACTION
+      * NUMBER BEFORE THIS PROGRAM EVER READS A RECORD.
+           SELECT RAW-TRANSACTIONS ASSIGN TO "DAILYTXNRAW"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK".
+           SELECT BIG-WORK-FILE ASSIGN TO "BIGWORK"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BIG-WORK-KEY.
+      * RESTART-FILE - PROGRESS SNAPSHOT WRITTEN EVERY CHECKPOINT-
+      * INTERVAL PASSES SO AN ABENDED RUN CAN RESUME FROM THE LAST
+      * CHECKPOINT INSTEAD OF REPROCESSING EVERYTHING.
+           SELECT RESTART-FILE ASSIGN TO "RESTARTF"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * END-OF-JOB COMPLETION FLAG - THE SCHEDULER CHECKS FOR THIS
+      * FILE'S EXISTENCE (AND THE RETURN-CODE INSIDE IT) INSTEAD OF
+      * HAVING TO SCRAPE THE JOB LOG.
+           SELECT COMPLETION-FLAG-FILE ASSIGN TO "COMPFLAG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * AUDIT-LOG-FILE - EVERY CHANGE TO LETTER-A OR LETTER-B, IN
+      * EITHER TEST OR OTHER, IS APPENDED HERE. OTHER OPENS THE SAME
+      * ASSIGNED FILE IN EXTEND MODE SO BOTH PROGRAMS' ENTRIES LAND IN
+      * ONE TRAIL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+      * RECORD SHAPE MIRRORS TESTCOPY'S COPY-STRING/COPY-NUMBER GROUP SO
+      * A DAILY TRANSACTION READS DIRECTLY INTO THE SAME LAYOUT THAT
+      * FLOWS THROUGH TO OTHER VIA COPY-BASE.
+       FD  DAILY-TRANSACTIONS
+           LABEL RECORDS ARE STANDARD.
+       01  DAILY-TRANSACTIONS-RECORD.
+        05       DTXN-STRING-PART1       PIC X(4).
+        05       DTXN-STRING-PART2       PIC X(4).
+        05       DTXN-NUMBER-PART1       PIC 9(4).
+        05       DTXN-NUMBER-PART2       PIC 9(4).
+      * DTXN-TRANSACTION-TYPE - DRIVES STATUS-ROUTING AND THE
+      * DISPATCH-TABLE LOOKUP FOR THIS RECORD, THE SAME WAY LETTER
+      * DOES FOR THE REST OF THE PROGRAM.
+        05       DTXN-TRANSACTION-TYPE   PIC X.
+      * DTXN-CHECK-DIGIT - THE MODULUS-11 CHECK DIGIT THE UPSTREAM FEED
+      * COMPUTED OVER DTXN-STRING-PART1, SO VALIDATE-CHECK-DIGIT HAS AN
+      * ACTUAL PER-RECORD VALUE TO COMPARE AGAINST INSTEAD OF
+      * TESTCOPY'S COMPILED-IN DEFAULT.
+        05       DTXN-CHECK-DIGIT        PIC 9.
+        05       FILLER                  PIC X(62).
+      *
+       FD  RAW-TRANSACTIONS
+           LABEL RECORDS ARE STANDARD.
+       01  RAW-TRANSACTIONS-RECORD         PIC X(80).
+      *
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+        05       SW-STRING-PART1         PIC X(4).
+        05       SW-STRING-PART2         PIC X(4).
+        05       SW-NUMBER-PART1         PIC 9(4).
+        05       SW-NUMBER-PART2         PIC 9(4).
+        05       FILLER                  PIC X(64).
+      *
+      * BIG-WORK-FILE REPLACES THE OLD 10MB BIG-THING WORKING-STORAGE
+      * FIELD - IT IS OPENED ONCE AND READ/WRITTEN A PAGE AT A TIME
+      * INSTEAD OF HOLDING 10MB IN MEMORY FOR EVERY RUN.
+      *
+       FD  BIG-WORK-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  BIG-WORK-RECORD.
+        05       BIG-WORK-KEY            PIC 9(8).
+        05       BIG-WORK-PAGE           PIC X(10000).
+      *
+       FD  RESTART-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RESTART-RECORD.
+        05       RESTART-LAST-PASS       PIC 9(8).
+        05       RESTART-CONTROL-TOTAL   PIC 9(8).
+      * RESTART-NUMBER-PART1/PART2 - COPY-NUMBER-PART1/PART2 AS OF THIS
+      * CHECKPOINT, SO BALRPT CAN TIE ITS BALANCING REPORT BACK TO WHAT
+      * TEST ACTUALLY PROCESSED INSTEAD OF TESTCOPY'S COMPILED-IN
+      * DEFAULTS. KEEP THIS FD IN STEP WITH THE SAME 01 RESTART-RECORD
+      * IN BALRPT AND MONTHRPT.
+        05       RESTART-NUMBER-PART1    PIC S9999.
+        05       RESTART-NUMBER-PART2    PIC S9(4).
+      *
+       FD  COMPLETION-FLAG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  COMPLETION-FLAG-RECORD.
+        05       COMPLETION-FLAG-DATE    PIC 9(8).
+        05       COMPLETION-FLAG-RC      PIC 9(4).
+      *
+       FD  AUDIT-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY AUDITRECORD.
       *
       *
        WORKING-STORAGE SECTION.
-       01  PROGRAMNATIVE.
-        05       PROGRAMNAME             PIC X(4) VALUE "TEST".
-        05       LETTER-A                PIC X VALUE "A".
-        05       LETTER-B                PIC X VALUE "B".
-        05       LETTER                  PIC X.
-         88      LETTER-C                      VALUE "C".
-        05       BIG-THING               PIC X(10000000).
+      * PROGRAMNATIVE - PROGRAM-NAME AND LETTER, PRIVATE TO THIS
+      * PROGRAM. LETTER-A/LETTER-B, WHICH OTHER ALSO SEES, ARE IN
+      * TESTCOPY'S COPY-BASE INSTEAD, SINCE THAT IS WHAT ACTUALLY
+      * CROSSES THE CALL TO OTHER.
+           COPY PROGRAMNATIVE.
+       01  BIG-WORK-PAGE-COUNTER         PIC 9(8) VALUE ZERO.
+       01  CONTROL-TOTAL                 PIC 9(8) VALUE ZERO.
+       01  CHECKPOINT-INTERVAL           PIC 9(4) VALUE 4.
+       01  CHECKPOINT-REMAINDER          PIC 9(4) VALUE ZERO.
+       01  CHECKPOINT-QUOTIENT           PIC 9(8) VALUE ZERO.
+      *
+      * EXPECTED-CYCLE-COUNT - THE SCHEDULER'S EXPECTED DAILY VOLUME,
+      * READ FROM SYSIN RIGHT AFTER RUN-MODE-PARM. THE JOB USED TO
+      * ASSUME A FIXED 12-TRANSACTION BATCH EVERY CYCLE; VOLUME NOW
+      * VARIES DAY TO DAY, SO THE SCHEDULER SUPPLIES ITS OWN EXPECTED
+      * COUNT AND CONTROL-TOTAL IS RECONCILED AGAINST IT AFTER
+      * PROCESSING INSTEAD OF ASSUMING A FIXED PASS COUNT.
+      *
+       01  EXPECTED-CYCLE-COUNT          PIC 9(8) VALUE 12.
+       01  VOLUME-MISMATCH-SWITCH        PIC X VALUE "N".
+         88      VOLUME-MISMATCH               VALUE "Y".
+      *
+      * ANY-CALL-FAILURE-SWITCH/ANY-LETTER-C-SWITCH - SET INSIDE
+      * TEST-SECTION AS EACH RECORD IS ROUTED AND CALLED, SO THE
+      * SUMMARY MESSAGE AND RETURN-CODE AT THE END OF THE RUN REFLECT
+      * THE WHOLE BATCH RATHER THAN JUST THE LAST RECORD PROCESSED.
+       01  ANY-CALL-FAILURE-SWITCH       PIC X VALUE "N".
+         88      ANY-CALL-FAILED               VALUE "Y".
+       01  ANY-LETTER-C-SWITCH           PIC X VALUE "N".
+         88      ANY-LETTER-C-SEEN              VALUE "Y".
+      *
+      * RUN-MODE-PARM - READ FROM SYSIN SO OPERATIONS CAN RERUN JUST
+      * THE REPORTING PHASE (RPT) AFTER THE TRANSACTION PROCESSING
+      * PHASE HAS ALREADY COMPLETED, INSTEAD OF ALWAYS REPROCESSING
+      * THE WHOLE DAY'S TRANSACTIONS FROM THE TOP. MAINT DROPS STRAIGHT
+      * INTO AN INTERACTIVE SESSION FOR CORRECTING LETTER-A/LETTER-B/
+      * LETTER WITHOUT RUNNING THE DAILY JOB AT ALL.
+      *
+       01  RUN-MODE-PARM                 PIC X(5) VALUE SPACES.
+         88      RUN-MODE-FULL                 VALUE "FULL ".
+         88      RUN-MODE-REPORT-ONLY          VALUE "RPT  ".
+         88      RUN-MODE-MAINTENANCE          VALUE "MAINT".
+      *
+      * MAINTENANCE-MODE WORK FIELDS - THE FIELD NAME OPERATED ON, THE
+      * NEW VALUE TYPED IN, AND A SWITCH TO END THE SESSION.
+      *
+       01  MAINTENANCE-FIELD-NAME        PIC X(8) VALUE SPACES.
+      * WIDE ENOUGH FOR PROGRAMNAME (PIC X(4)) - A ONE-CHARACTER FIELD
+      * NAME LIKE LETTER-A JUST TAKES THE LEFTMOST CHARACTER TYPED IN.
+       01  MAINTENANCE-NEW-VALUE         PIC X(4) VALUE SPACES.
+       01  MAINTENANCE-DONE-SWITCH       PIC X VALUE "N".
+         88      MAINTENANCE-SESSION-DONE      VALUE "Y".
+      *
+      * MODULUS-11 CHECK-DIGIT WORK FIELDS FOR VALIDATING
+      * COPY-STRING-PART1 AGAINST COPY-STRING-CHECK-DIGIT.
+      *
+       01  CHECK-DIGIT-WEIGHT            PIC 9 VALUE ZERO.
+       01  CHECK-DIGIT-SUM               PIC 9(4) VALUE ZERO.
+       01  CHECK-DIGIT-INDEX             PIC 9 VALUE 1.
+       01  CHECK-DIGIT-CHAR              PIC X VALUE SPACE.
+       01  CHECK-DIGIT-DIGIT             PIC 9 VALUE ZERO.
+       01  CHECK-DIGIT-QUOTIENT          PIC 9(4) VALUE ZERO.
+       01  CHECK-DIGIT-REMAINDER         PIC 9(4) VALUE ZERO.
+       01  CHECK-DIGIT-COMPUTED          PIC 9 VALUE ZERO.
+       01  CHECK-DIGIT-VALID-SWITCH      PIC X VALUE "Y".
+         88      CHECK-DIGIT-VALID              VALUE "Y".
+         88      CHECK-DIGIT-INVALID            VALUE "N".
+      *
+      * JOB-LOG-LINE - PREFIXES KEY MILESTONE MESSAGES WITH THE TIME
+      * OF DAY SO THEY CAN BE CORRELATED AGAINST THE SCHEDULER'S OWN
+      * JOB LOG WHEN THIS RUN IS ONE STEP AMONG SEVERAL IN THE SAME
+      * JOB STREAM.
+      *
+       01  JOB-LOG-TIME                  PIC 9(8) VALUE ZERO.
+       01  JOB-LOG-MESSAGE               PIC X(60) VALUE SPACES.
+       01  JOB-LOG-LINE.
+        05       JOB-LOG-TIME-DISPLAY    PIC 9(8).
+        05       FILLER                  PIC X VALUE SPACE.
+        05       JOB-LOG-MESSAGE-DISPLAY PIC X(60).
+      *
+      * DYNAMIC-CALL DISPATCH TABLE - LOOKS UP THE SUBPROGRAM NAME BY
+      * TRANSACTION TYPE, SO DIFFERENT TYPES CAN ROUTE TO DIFFERENT
+      * SUBPROGRAMS WITHOUT TOUCHING THIS PROGRAM'S SOURCE.
+      *
+       01  DISPATCH-IDX                  PIC 9 VALUE 1.
+       01  CALL-PROGRAM-NAME             PIC X(8) VALUE SPACES.
+       01  DISPATCH-TABLE-VALUES.
+        05       FILLER                  PIC X(9) VALUE "POTHER   ".
+        05       FILLER                  PIC X(9) VALUE "OOTHER   ".
+        05       FILLER                  PIC X(9) VALUE "COTHER   ".
+       01  DISPATCH-TABLE REDEFINES DISPATCH-TABLE-VALUES.
+        05       DISPATCH-ENTRY OCCURS 3 TIMES.
+         10      DISPATCH-TXN-TYPE       PIC X.
+         10      DISPATCH-PROGRAM        PIC X(8).
+       01  DAILY-TRANSACTIONS-SWITCH     PIC X VALUE "N".
+         88      END-OF-DAILY-TRANSACTIONS    VALUE "Y".
+      * DAILY-TRANSACTIONS-STATUS - THE FILE-CONTROL FILE STATUS FOR
+      * DAILY-TRANSACTIONS, EXAMINED BY THE DECLARATIVES ERROR
+      * PROCEDURE BELOW ON ANY I/O ERROR OTHER THAN A NORMAL AT END.
+       01  DAILY-TRANSACTIONS-STATUS     PIC XX VALUE "00".
+      * DAILY-TRANSACTIONS-IO-ERROR-SWITCH - SET BY THE DECLARATIVES
+      * ERROR PROCEDURE ABOVE SO THE RETURN-CODE CASCADE AT THE END OF
+      * THE RUN CAN TELL A GENUINE I/O ERROR APART FROM AN ORDINARY
+      * VOLUME MISMATCH OR CALL FAILURE AND KEEP RETURN-CODE 16 RATHER
+      * THAN LETTING A LATER BRANCH OVERWRITE IT.
+       01  DAILY-TRANSACTIONS-IO-ERROR-SWITCH PIC X VALUE "N".
+         88      DAILY-TRANSACTIONS-IO-ERROR      VALUE "Y".
+      * SIGNED, SINCE COPY-NUMBER-PART1 CAN NOW CARRY A NEGATIVE
+      * AMOUNT - THE EDIT PICTURE FLOATS A LEADING SIGN.
+       01  COPY-NUMBER-REPORT             PIC S9(4)V99 VALUE ZERO.
+       01  COPY-NUMBER-REPORT-EDIT        PIC -ZZZ9,99.
       *
       *
       * SHOULD - and _ be allowed? better for filename
            COPY TESTCOPY.
       *
+      * TESTCOPY-BEFORE/TESTCOPY-AFTER - SNAPSHOTS TAKEN AROUND THE
+      * DISPATCHED CALL BELOW, SO A DIFFERENCE PARAGRAPH CAN REPORT
+      * WHICH COPY-BASE FIELDS THE CALLED SUBPROGRAM ACTUALLY CHANGED.
+           COPY TESTCOPYOUT.
+      *
       *
       *LINKAGE SECTION.
       * todo only allow copy in linkage section.
       *
        PROCEDURE DIVISION.
+      *
+       DECLARATIVES.
+      *
+      * DAILY-TRANSACTIONS-ERROR-HANDLING - TRAPS ANY I/O ERROR OTHER
+      * THAN A NORMAL AT END WHILE READING DAILY-TRANSACTIONS, WHOSE
+      * RECORD LAYOUT MIRRORS THE COPY-STRING/COPY-NUMBER GROUP COPYd
+      * FROM TESTCOPY. WITHOUT THIS, A BAD FILE STATUS WOULD FALL
+      * THROUGH THE ORDINARY READ...AT END LOGIC IN READ-DAILY-
+      * TRANSACTIONS AND BE MISTAKEN FOR A CLEAN END OF FILE.
+      *
+       DAILY-TRANSACTIONS-ERROR-HANDLING SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON DAILY-TRANSACTIONS.
+       DAILY-TRANSACTIONS-ERROR-PARAGRAPH.
+           DISPLAY "I/O ERROR ON DAILY-TRANSACTIONS, STATUS "
+               DAILY-TRANSACTIONS-STATUS.
+           MOVE 16 TO RETURN-CODE.
+           SET DAILY-TRANSACTIONS-IO-ERROR TO TRUE.
+           SET END-OF-DAILY-TRANSACTIONS TO TRUE.
+       END DECLARATIVES.
       *
        MAIN SECTION.
       *
-          DISPLAY "START TEST".
-          PERFORM TEST-SECTION.
-          PERFORM TEST-SECTION.
-          PERFORM TEST-SECTION.
-          PERFORM TEST-SECTION.
-          PERFORM TEST-SECTION.
-          PERFORM TEST-SECTION.
-          PERFORM TEST-SECTION.
-          PERFORM TEST-SECTION.
-          PERFORM TEST-SECTION.
-          PERFORM TEST-SECTION.
-          PERFORM TEST-SECTION.
-          PERFORM TEST-SECTION.
+          MOVE "START TEST" TO JOB-LOG-MESSAGE.
+          PERFORM LOG-JOB-MESSAGE.
+      * A PARTIAL RERUN PASSES "RPT " ON SYSIN TO SKIP STRAIGHT TO THE
+      * REPORTING PHASE; ANYTHING ELSE (INCLUDING NO PARM AT ALL) RUNS
+      * THE FULL JOB.
+          ACCEPT RUN-MODE-PARM FROM SYSIN.
+          IF RUN-MODE-PARM = SPACES
+              SET RUN-MODE-FULL TO TRUE
+          END-IF.
+      * MAINT ENDS THE RUN RIGHT AFTER THE INTERACTIVE SESSION - IT
+      * NEVER TOUCHES THE DAILY TRANSACTION FILE OR CALLS OTHER.
+          IF RUN-MODE-MAINTENANCE
+              PERFORM MAINTENANCE-MODE
+              GO TO PROG-EX
+          END-IF.
+          IF RUN-MODE-REPORT-ONLY
+              DISPLAY "RUN-MODE RPT - SKIPPING TRANSACTION PROCESSING"
+          ELSE
+      * THE SCHEDULER'S EXPECTED VOLUME FOR THIS CYCLE FOLLOWS RUN-MODE-
+      * PARM ON SYSIN; A BLANK LEAVES EXPECTED-CYCLE-COUNT AT ITS
+      * DEFAULT OF 12 RATHER THAN RECONCILING AGAINST ZERO.
+              ACCEPT EXPECTED-CYCLE-COUNT FROM SYSIN
+              IF EXPECTED-CYCLE-COUNT = ZERO
+                  MOVE 12 TO EXPECTED-CYCLE-COUNT
+              END-IF
+              PERFORM PROCESS-DAILY-TRANSACTIONS
+              PERFORM RECONCILE-TRANSACTION-VOLUME
+          END-IF.
+      * ROUNDED, SINCE FOLDING COPY-NUMBER-PART2 IN AS A FRACTIONAL
+      * COMPONENT CAN PRODUCE MORE THAN TWO DECIMAL PLACES.
+          COMPUTE COPY-NUMBER-REPORT ROUNDED =
+              COPY-NUMBER-PART1 + (COPY-NUMBER-PART2 / 10000).
+          MOVE COPY-NUMBER-REPORT TO COPY-NUMBER-REPORT-EDIT.
+          DISPLAY "COPY-NUMBER-PART1: " COPY-NUMBER-REPORT-EDIT.
           DISPLAY LETTER-A.
-          PERFORM FIRST-SECTION.
-          PERFORM SECOND-SECTION.
+      *
+      * FIRST-SECTION AND SECOND-SECTION TOGETHER MAKE UP THE REPORT-
+      * GENERATION PHASE - THEY SUCCEED OR FAIL AS ONE LOGICAL UNIT, SO
+      * A FAILURE IN FIRST-SECTION MUST NOT LEAVE SECOND-SECTION TO RUN
+      * ANYWAY.
+          PERFORM FIRST-SECTION THRU SECOND-SECTION-EXIT.
           DISPLAY LETTER-A.
+      * EXTEND, NOT OUTPUT - BY THIS POINT PROCESS-DAILY-TRANSACTIONS
+      * HAS ALREADY CALLED OTHER ONCE PER RECORD, AND EACH OF THOSE
+      * CALLS APPENDS ITS OWN ENTRY TO THIS SAME AUDIT-LOG-FILE. OPENING
+      * OUTPUT HERE WOULD TRUNCATE THE FILE AND DESTROY EVERY ENTRY THE
+      * BATCH JUST WROTE, LEAVING ONLY THE SINGLE ENTRY BELOW.
+          OPEN EXTEND AUDIT-LOG-FILE.
+          MOVE LETTER-A TO AUDIT-OLD-VALUE.
           MOVE "X" TO LETTER-A.
+          MOVE LETTER-A TO AUDIT-NEW-VALUE.
+          MOVE "TEST" TO AUDIT-PROGRAM-NAME.
+          MOVE "LETTER-A" TO AUDIT-FIELD-NAME.
+          PERFORM WRITE-AUDIT-RECORD.
+      * CLOSE BEFORE THE CALL SO OTHER CAN RE-OPEN THE SAME ASSIGNED
+      * FILE IN EXTEND MODE AND APPEND ITS OWN AUDIT ENTRIES.
+          CLOSE AUDIT-LOG-FILE.
           DISPLAY LETTER-A.
-          CALL OTHER USING TESTCOPY.
-
-          DISPLAY "END TEST".
+      *
+      * THE STATUS ROUTING, CHECK-DIGIT VALIDATION, DISPATCH-TABLE
+      * LOOKUP, AND THE CALL TO THE ROUTED SUBPROGRAM ALL HAPPEN INSIDE
+      * TEST-SECTION NOW, ONE TRANSACTION AT A TIME AS EACH RECORD IS
+      * READ, INSTEAD OF ONCE HERE FOR THE WHOLE BATCH - SEE
+      * PROCESS-DAILY-TRANSACTIONS. ANY-CALL-FAILURE-SWITCH AND
+      * ANY-LETTER-C-SWITCH CARRY THE OUTCOME OF THAT LOOP FORWARD TO
+      * THE SUMMARY MESSAGE AND RETURN-CODE BELOW.
+          IF ANY-CALL-FAILED
+              MOVE "OTHER REPORTED FAILURE - ENDING RUN"
+                  TO JOB-LOG-MESSAGE
+          ELSE
+              STRING "END TEST - RECORDS PROCESSED: " DELIMITED BY SIZE
+                  CONTROL-TOTAL DELIMITED BY SIZE
+                  INTO JOB-LOG-MESSAGE
+          END-IF.
+          PERFORM LOG-JOB-MESSAGE.
+      *
+      * SET RETURN-CODE FROM HOW THE RUN WENT, SO THE JCL STEP THAT
+      * RUNS THIS JOB CAN BRANCH ON COND CODE INSTEAD OF EVERYTHING
+      * ALWAYS LOOKING LIKE A CLEAN EXIT. A GENUINE I/O ERROR TAKES
+      * PRIORITY OVER EVERYTHING ELSE, SINCE THE DECLARATIVES ALREADY
+      * SET RETURN-CODE 16 AND ENDED THE RUN EARLY - NONE OF THE OTHER
+      * CONDITIONS BELOW MAY HAVE HAD A CHANCE TO EVALUATE HONESTLY
+      * AGAINST A SHORT BATCH.
+          IF DAILY-TRANSACTIONS-IO-ERROR
+              MOVE 16 TO RETURN-CODE
+          ELSE
+              IF ANY-CALL-FAILED
+                  MOVE 12 TO RETURN-CODE
+              ELSE
+                  IF VOLUME-MISMATCH
+                      MOVE 8 TO RETURN-CODE
+                  ELSE
+                      IF ANY-LETTER-C-SEEN
+                          MOVE 4 TO RETURN-CODE
+                      ELSE
+                          MOVE 0 TO RETURN-CODE
+                      END-IF
+                  END-IF
+              END-IF
+          END-IF.
+          PERFORM WRITE-COMPLETION-FLAG.
       *
        PROG-EX.
            EXIT PROGRAM.
       *
+      * PROCESS-DAILY-TRANSACTIONS - SORTS THE RAW FEED AND RUNS THE
+      * MAIN TRANSACTION LOOP. SKIPPED ENTIRELY ON A RUN-MODE RPT
+      * PARTIAL RERUN.
+      *
+       PROCESS-DAILY-TRANSACTIONS SECTION.
+      * SEQUENCE THE RAW FEED BY TRANSACTION NUMBER BEFORE PROCESSING -
+      * DAILY-TRANSACTIONS COMES OUT OF THE SORT ALREADY IN ORDER.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-NUMBER-PART1
+               USING RAW-TRANSACTIONS
+               GIVING DAILY-TRANSACTIONS.
+           OPEN INPUT DAILY-TRANSACTIONS.
+           OPEN OUTPUT BIG-WORK-FILE.
+           OPEN OUTPUT RESTART-FILE.
+           PERFORM READ-DAILY-TRANSACTIONS.
+           PERFORM TEST-SECTION UNTIL END-OF-DAILY-TRANSACTIONS.
+           CLOSE DAILY-TRANSACTIONS.
+           CLOSE BIG-WORK-FILE.
+           CLOSE RESTART-FILE.
+       EXIT.
+      *
+      * RECONCILE-TRANSACTION-VOLUME - COMPARES THE NUMBER OF RECORDS
+      * THIS RUN ACTUALLY PROCESSED AGAINST THE SCHEDULER'S EXPECTED
+      * CYCLE COUNT. A MISMATCH IS LOGGED BUT DOES NOT BY ITSELF STOP
+      * THE RUN - IT IS REFLECTED IN THE RETURN-CODE SO THE JCL STEP
+      * CAN DECIDE WHETHER TO TREAT A SHORT OR OVER-VOLUME CYCLE AS AN
+      * OPERATOR MATTER.
+      *
+       RECONCILE-TRANSACTION-VOLUME SECTION.
+           IF CONTROL-TOTAL NOT = EXPECTED-CYCLE-COUNT
+               SET VOLUME-MISMATCH TO TRUE
+               STRING "VOLUME MISMATCH - EXPECTED " DELIMITED BY SIZE
+                   EXPECTED-CYCLE-COUNT DELIMITED BY SIZE
+                   " GOT " DELIMITED BY SIZE
+                   CONTROL-TOTAL DELIMITED BY SIZE
+                   INTO JOB-LOG-MESSAGE
+               PERFORM LOG-JOB-MESSAGE
+           END-IF.
+       EXIT.
+      *
+      * FIND-DISPATCH-ENTRY - CHECKS ONE DISPATCH-TABLE ENTRY FOR A
+      * MATCH ON THE CURRENT TRANSACTION TYPE AND, IF FOUND, LOADS
+      * ITS SUBPROGRAM NAME INTO CALL-PROGRAM-NAME.
+      *
+       FIND-DISPATCH-ENTRY SECTION.
+           IF DISPATCH-TXN-TYPE(DISPATCH-IDX) = LETTER
+               MOVE DISPATCH-PROGRAM(DISPATCH-IDX) TO CALL-PROGRAM-NAME
+           END-IF.
+      *
+      * VALIDATE-CHECK-DIGIT - RECOMPUTES THE MODULUS-11 CHECK DIGIT
+      * OVER COPY-STRING-PART1 AND COMPARES IT TO COPY-STRING-CHECK-
+      * DIGIT.
+      *
+       VALIDATE-CHECK-DIGIT SECTION.
+           MOVE ZERO TO CHECK-DIGIT-SUM.
+           PERFORM ACCUMULATE-CHECK-DIGIT VARYING CHECK-DIGIT-INDEX
+               FROM 1 BY 1 UNTIL CHECK-DIGIT-INDEX > 4.
+           DIVIDE CHECK-DIGIT-SUM BY 11 GIVING CHECK-DIGIT-QUOTIENT
+               REMAINDER CHECK-DIGIT-REMAINDER.
+           IF CHECK-DIGIT-REMAINDER = ZERO
+               MOVE ZERO TO CHECK-DIGIT-COMPUTED
+           ELSE
+               COMPUTE CHECK-DIGIT-COMPUTED = 11 - CHECK-DIGIT-REMAINDER
+           END-IF.
+           IF CHECK-DIGIT-COMPUTED > 9
+               MOVE ZERO TO CHECK-DIGIT-COMPUTED
+           END-IF.
+           IF CHECK-DIGIT-COMPUTED = COPY-STRING-CHECK-DIGIT
+               SET CHECK-DIGIT-VALID TO TRUE
+           ELSE
+               SET CHECK-DIGIT-INVALID TO TRUE
+               DISPLAY "CHECK DIGIT MISMATCH ON COPY-STRING-PART1"
+           END-IF.
+       EXIT.
+      *
+      * ACCUMULATE-CHECK-DIGIT - ADDS ONE WEIGHTED DIGIT OF
+      * COPY-STRING-PART1 INTO THE RUNNING CHECK-DIGIT-SUM.
+      *
+       ACCUMULATE-CHECK-DIGIT SECTION.
+           MOVE COPY-STRING-PART1(CHECK-DIGIT-INDEX:1) TO
+               CHECK-DIGIT-CHAR.
+           MOVE CHECK-DIGIT-CHAR TO CHECK-DIGIT-DIGIT.
+           COMPUTE CHECK-DIGIT-WEIGHT = CHECK-DIGIT-INDEX + 1.
+           COMPUTE CHECK-DIGIT-SUM = CHECK-DIGIT-SUM +
+               (CHECK-DIGIT-DIGIT * CHECK-DIGIT-WEIGHT).
+       EXIT.
+      *
+      * CAPTURE-BEFORE-SNAPSHOT - RECORDS COPY-BASE'S MUTABLE FIELDS
+      * JUST BEFORE THE DISPATCHED CALL, SO THEY CAN BE COMPARED TO
+      * WHAT COMES BACK.
+      *
+       CAPTURE-BEFORE-SNAPSHOT SECTION.
+           MOVE COPY-STRING-TYPE     TO TESTCOPY-BEFORE-STRING-TYPE.
+           MOVE COPY-STRING-PART1    TO TESTCOPY-BEFORE-STRING-PART1.
+           MOVE COPY-STRING-PART2    TO TESTCOPY-BEFORE-STRING-PART2.
+           MOVE COPY-STRING-CHECK-DIGIT
+               TO TESTCOPY-BEFORE-CHECK-DIGIT.
+           MOVE COPY-NUMBER-PART1    TO TESTCOPY-BEFORE-NUMBER-PART1.
+           MOVE COPY-NUMBER-PART2    TO TESTCOPY-BEFORE-NUMBER-PART2.
+           MOVE COPY-CALL-STATUS     TO TESTCOPY-BEFORE-CALL-STATUS.
+           MOVE COPY-DATE            TO TESTCOPY-BEFORE-DATE.
+           MOVE COPY-AMOUNT          TO TESTCOPY-BEFORE-AMOUNT.
+           MOVE LETTER-A             TO TESTCOPY-BEFORE-LETTER-A.
+           MOVE LETTER-B             TO TESTCOPY-BEFORE-LETTER-B.
+       EXIT.
+      *
+      * CAPTURE-AFTER-SNAPSHOT - RECORDS THE SAME FIELDS IMMEDIATELY
+      * AFTER THE CALL RETURNS.
+      *
+       CAPTURE-AFTER-SNAPSHOT SECTION.
+           MOVE COPY-STRING-TYPE     TO TESTCOPY-AFTER-STRING-TYPE.
+           MOVE COPY-STRING-PART1    TO TESTCOPY-AFTER-STRING-PART1.
+           MOVE COPY-STRING-PART2    TO TESTCOPY-AFTER-STRING-PART2.
+           MOVE COPY-STRING-CHECK-DIGIT
+               TO TESTCOPY-AFTER-CHECK-DIGIT.
+           MOVE COPY-NUMBER-PART1    TO TESTCOPY-AFTER-NUMBER-PART1.
+           MOVE COPY-NUMBER-PART2    TO TESTCOPY-AFTER-NUMBER-PART2.
+           MOVE COPY-CALL-STATUS     TO TESTCOPY-AFTER-CALL-STATUS.
+           MOVE COPY-DATE            TO TESTCOPY-AFTER-DATE.
+           MOVE COPY-AMOUNT          TO TESTCOPY-AFTER-AMOUNT.
+           MOVE LETTER-A             TO TESTCOPY-AFTER-LETTER-A.
+           MOVE LETTER-B             TO TESTCOPY-AFTER-LETTER-B.
+       EXIT.
+      *
+      * COMPARE-SNAPSHOT - DISPLAYS ONE LINE FOR EACH FIELD THE CALL
+      * CHANGED. NOTHING IS DISPLAYED FOR FIELDS THAT CAME BACK THE
+      * SAME, SO A CLEAN CALL PRODUCES NO OUTPUT HERE AT ALL.
+      *
+       COMPARE-SNAPSHOT SECTION.
+           IF TESTCOPY-BEFORE-STRING-TYPE NOT EQUAL
+                   TESTCOPY-AFTER-STRING-TYPE
+               DISPLAY "COPY-STRING-TYPE CHANGED: "
+                   TESTCOPY-BEFORE-STRING-TYPE " TO "
+                   TESTCOPY-AFTER-STRING-TYPE
+           END-IF.
+           IF TESTCOPY-BEFORE-STRING-PART1 NOT EQUAL
+                   TESTCOPY-AFTER-STRING-PART1
+               DISPLAY "COPY-STRING-PART1 CHANGED: "
+                   TESTCOPY-BEFORE-STRING-PART1 " TO "
+                   TESTCOPY-AFTER-STRING-PART1
+           END-IF.
+           IF TESTCOPY-BEFORE-STRING-PART2 NOT EQUAL
+                   TESTCOPY-AFTER-STRING-PART2
+               DISPLAY "COPY-STRING-PART2 CHANGED: "
+                   TESTCOPY-BEFORE-STRING-PART2 " TO "
+                   TESTCOPY-AFTER-STRING-PART2
+           END-IF.
+           IF TESTCOPY-BEFORE-CALL-STATUS NOT EQUAL
+                   TESTCOPY-AFTER-CALL-STATUS
+               DISPLAY "COPY-CALL-STATUS CHANGED: "
+                   TESTCOPY-BEFORE-CALL-STATUS " TO "
+                   TESTCOPY-AFTER-CALL-STATUS
+           END-IF.
+           IF TESTCOPY-BEFORE-CHECK-DIGIT NOT EQUAL
+                   TESTCOPY-AFTER-CHECK-DIGIT
+               DISPLAY "COPY-STRING-CHECK-DIGIT CHANGED: "
+                   TESTCOPY-BEFORE-CHECK-DIGIT " TO "
+                   TESTCOPY-AFTER-CHECK-DIGIT
+           END-IF.
+           IF TESTCOPY-BEFORE-NUMBER-PART1 NOT EQUAL
+                   TESTCOPY-AFTER-NUMBER-PART1
+               DISPLAY "COPY-NUMBER-PART1 CHANGED: "
+                   TESTCOPY-BEFORE-NUMBER-PART1 " TO "
+                   TESTCOPY-AFTER-NUMBER-PART1
+           END-IF.
+           IF TESTCOPY-BEFORE-NUMBER-PART2 NOT EQUAL
+                   TESTCOPY-AFTER-NUMBER-PART2
+               DISPLAY "COPY-NUMBER-PART2 CHANGED: "
+                   TESTCOPY-BEFORE-NUMBER-PART2 " TO "
+                   TESTCOPY-AFTER-NUMBER-PART2
+           END-IF.
+           IF TESTCOPY-BEFORE-DATE NOT EQUAL
+                   TESTCOPY-AFTER-DATE
+               DISPLAY "COPY-DATE CHANGED: "
+                   TESTCOPY-BEFORE-DATE " TO "
+                   TESTCOPY-AFTER-DATE
+           END-IF.
+           IF TESTCOPY-BEFORE-AMOUNT NOT EQUAL
+                   TESTCOPY-AFTER-AMOUNT
+               DISPLAY "COPY-AMOUNT CHANGED: "
+                   TESTCOPY-BEFORE-AMOUNT " TO "
+                   TESTCOPY-AFTER-AMOUNT
+           END-IF.
+           IF TESTCOPY-BEFORE-LETTER-A NOT EQUAL
+                   TESTCOPY-AFTER-LETTER-A
+               DISPLAY "LETTER-A CHANGED: "
+                   TESTCOPY-BEFORE-LETTER-A " TO "
+                   TESTCOPY-AFTER-LETTER-A
+           END-IF.
+           IF TESTCOPY-BEFORE-LETTER-B NOT EQUAL
+                   TESTCOPY-AFTER-LETTER-B
+               DISPLAY "LETTER-B CHANGED: "
+                   TESTCOPY-BEFORE-LETTER-B " TO "
+                   TESTCOPY-AFTER-LETTER-B
+           END-IF.
+       EXIT.
+      *
       *
        FIRST-SECTION SECTION.
       *
            DISPLAY "FIRST-SECTION".
            DISPLAY LETTER.
+           IF LETTER = SPACE
+               DISPLAY "FIRST-SECTION FAILED - LETTER NOT SET"
+               GO TO SECOND-SECTION-EXIT
+           END-IF.
       *
-       EXIT.
-
        SECOND-SECTION SECTION.
            DISPLAY "SECOND SECTION"
+      *
+       SECOND-SECTION-EXIT.
+           EXIT.
+
+       STATUS-ROUTING SECTION.
+           EVALUATE TRUE
+               WHEN TRANSACTION-PENDING
+                   PERFORM PENDING-PROCESSING
+               WHEN TRANSACTION-POSTED
+                   PERFORM POSTED-PROCESSING
+               WHEN TRANSACTION-REJECTED
+                   PERFORM REJECTED-PROCESSING
+               WHEN TRANSACTION-REVERSED
+                   PERFORM REVERSED-PROCESSING
+               WHEN LETTER-C
+                   PERFORM LETTER-C-PROCESSING
+               WHEN OTHER
+                   DISPLAY "UNKNOWN TRANSACTION STATUS: " LETTER
+           END-EVALUATE.
+       EXIT.
+
+       PENDING-PROCESSING SECTION.
+           DISPLAY "TRANSACTION PENDING".
+       EXIT.
+
+       POSTED-PROCESSING SECTION.
+           DISPLAY "TRANSACTION POSTED".
+       EXIT.
+
+       REJECTED-PROCESSING SECTION.
+           DISPLAY "TRANSACTION REJECTED".
+       EXIT.
+
+       REVERSED-PROCESSING SECTION.
+           DISPLAY "TRANSACTION REVERSED".
+       EXIT.
+
+       LETTER-C-PROCESSING SECTION.
+           DISPLAY "LETTER-C CONDITION ACTIVE".
        EXIT.
 
        TEST-SECTION SECTION.
-          MOVE " " TO BIG-THING.
-      *    DISPLAY BIG-THING.
-          MOVE "0123456789" TO BIG-THING.
-      *    DISPLAY BIG-THING.
+          ADD 1 TO BIG-WORK-PAGE-COUNTER.
+          ADD 1 TO CONTROL-TOTAL.
+          MOVE BIG-WORK-PAGE-COUNTER TO BIG-WORK-KEY.
+      *
+      * SHARED INITIALIZATION PARAGRAPH - RUN AGAINST EVERY OUTPUT-
+      * RECORD AREA BEFORE IT IS WRITTEN SO STALE VALUES FROM A PRIOR
+      * PASS CAN NEVER LEAK INTO THE NEXT ONE.
+          PERFORM CLEAR-BIG-WORK-PAGE.
+          MOVE "0123456789" TO BIG-WORK-PAGE.
+          WRITE BIG-WORK-RECORD.
+      *
+      * PULL THIS RECORD'S FIELDS INTO COPY-BASE SO THE ROUTING, CHECK-
+      * DIGIT VALIDATION, DISPATCH LOOKUP, AND CALL BELOW ACT ON WHAT
+      * WAS ACTUALLY READ FROM DAILY-TRANSACTIONS, NOT A FIXED VALUE
+      * HELD OVER FOR THE WHOLE BATCH.
+          MOVE DTXN-STRING-PART1 TO COPY-STRING-PART1.
+          MOVE DTXN-STRING-PART2 TO COPY-STRING-PART2.
+          MOVE DTXN-NUMBER-PART1 TO COPY-NUMBER-PART1.
+          MOVE DTXN-NUMBER-PART2 TO COPY-NUMBER-PART2.
+          MOVE DTXN-TRANSACTION-TYPE TO LETTER.
+          MOVE DTXN-CHECK-DIGIT TO COPY-STRING-CHECK-DIGIT.
+          PERFORM STATUS-ROUTING.
+      *
+      * VALIDATE COPY-STRING'S CHECK DIGIT BEFORE THE RECORD GOES ANY
+      * FURTHER - A MISMATCH IS LOGGED BUT DOES NOT BY ITSELF STOP THE
+      * CALL, SINCE OTHER MAKES THE FINAL SUCCESS/FAILURE DECISION.
+          PERFORM VALIDATE-CHECK-DIGIT.
+      *
+      * A TRANSACTION THAT IS ITSELF STILL PENDING HAS NOWHERE TO
+      * TRANSITION TO YET - STATUS-TRANSITION-TABLE HAS NO "PP" ROW
+      * BECAUSE PENDING IS ONLY EVER A STARTING STATUS, NEVER A
+      * DESTINATION - SO IT IS NOT ROUTED TO A SUBPROGRAM FOR
+      * TRANSITION VALIDATION. IT STILL COUNTS TOWARD CONTROL-TOTAL
+      * AND THE CHECKPOINT INTERVAL ABOVE LIKE ANY OTHER RECORD.
+          IF NOT TRANSACTION-PENDING
+      * LOOK UP THE SUBPROGRAM NAME FOR THE CURRENT TRANSACTION TYPE
+      * (LETTER) SO NEW TYPES CAN BE ROUTED TO NEW SUBPROGRAMS BY
+      * ADDING A DISPATCH-TABLE ENTRY INSTEAD OF CHANGING THIS CALL.
+      * CLEARED FIRST SO A TYPE THAT MATCHES NO ENTRY DOESN'T INHERIT
+      * WHATEVER THE PRIOR RECORD HAPPENED TO DISPATCH TO.
+              MOVE SPACES TO CALL-PROGRAM-NAME
+              PERFORM FIND-DISPATCH-ENTRY VARYING DISPATCH-IDX
+                  FROM 1 BY 1 UNTIL DISPATCH-IDX > 3
+              IF CALL-PROGRAM-NAME = SPACES
+                  MOVE "OTHER   " TO CALL-PROGRAM-NAME
+              END-IF
+      * TELL OTHER WHAT TRANSITION IT IS BEING ASKED TO MAKE, SO IT
+      * CAN VALIDATE IT AGAINST STATUS-TRANSITION-TABLE. THE FROM
+      * SIDE IS THIS RECORD'S PRIOR STATUS OF PENDING, SINCE PENDING
+      * IS THE ONLY STATUS A TRANSACTION EVER STARTS IN.
+              SET TRANSACTION-PENDING-FROM TO TRUE
+              MOVE LETTER TO COPY-TRANSACTION-STATUS-TO
+              PERFORM CAPTURE-BEFORE-SNAPSHOT
+              CALL CALL-PROGRAM-NAME USING COPY-BASE
+              PERFORM CAPTURE-AFTER-SNAPSHOT
+              PERFORM COMPARE-SNAPSHOT
+              IF CALL-STATUS-FAILURE
+                  SET ANY-CALL-FAILED TO TRUE
+              END-IF
+          END-IF.
+          IF LETTER-C
+              SET ANY-LETTER-C-SEEN TO TRUE
+          END-IF.
+          DIVIDE CONTROL-TOTAL BY CHECKPOINT-INTERVAL
+              GIVING CHECKPOINT-QUOTIENT
+              REMAINDER CHECKPOINT-REMAINDER.
+          IF CHECKPOINT-REMAINDER = ZERO
+              PERFORM WRITE-CHECKPOINT
+          END-IF.
+          PERFORM READ-DAILY-TRANSACTIONS.
+       EXIT.
+
+       CLEAR-BIG-WORK-PAGE SECTION.
+           MOVE SPACES TO BIG-WORK-PAGE.
+       EXIT.
+
+       WRITE-CHECKPOINT SECTION.
+           MOVE BIG-WORK-PAGE-COUNTER TO RESTART-LAST-PASS.
+           MOVE CONTROL-TOTAL TO RESTART-CONTROL-TOTAL.
+           MOVE COPY-NUMBER-PART1 TO RESTART-NUMBER-PART1.
+           MOVE COPY-NUMBER-PART2 TO RESTART-NUMBER-PART2.
+           WRITE RESTART-RECORD.
+       EXIT.
+      *
+      * WRITE-COMPLETION-FLAG - LEAVES A ONE-RECORD FLAG FILE STAMPED
+      * WITH TODAY'S DATE AND THE RETURN-CODE THE RUN FINISHED WITH.
+      *
+       WRITE-COMPLETION-FLAG SECTION.
+           OPEN OUTPUT COMPLETION-FLAG-FILE.
+           ACCEPT COMPLETION-FLAG-DATE FROM DATE YYYYMMDD.
+           MOVE RETURN-CODE TO COMPLETION-FLAG-RC.
+           WRITE COMPLETION-FLAG-RECORD.
+           CLOSE COMPLETION-FLAG-FILE.
+       EXIT.
+      *
+      * WRITE-AUDIT-RECORD - WRITES ONE ENTRY TO THE LETTER-A/LETTER-B
+      * AUDIT TRAIL. THE CALLER MUST HAVE ALREADY MOVED THE PROGRAM
+      * NAME, FIELD NAME, AND OLD/NEW VALUES INTO THE AUDIT RECORD.
+      *
+       WRITE-AUDIT-RECORD SECTION.
+           WRITE AUDIT-LOG-RECORD.
+       EXIT.
+      *
+      * MAINTENANCE-MODE - AN INTERACTIVE SESSION (RUN-MODE MAINT) FOR
+      * CORRECTING LETTER-A/LETTER-B/LETTER OUTSIDE THE NORMAL DAILY
+      * RUN. EVERY CHANGE APPLIED IS WRITTEN TO THE SAME AUDIT-LOG-FILE
+      * THE DAILY RUN USES, SO ONE TRAIL COVERS BOTH KINDS OF CHANGE.
+      *
+       MAINTENANCE-MODE SECTION.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           DISPLAY "MAINTENANCE MODE - ENTER A FIELD NAME (PROGRAMNAME,"
+               " LETTER-A, LETTER-B, LETTER, OR END) THEN ITS NEW"
+               " VALUE".
+           PERFORM MAINTENANCE-PROMPT-AND-APPLY
+               UNTIL MAINTENANCE-SESSION-DONE.
+           CLOSE AUDIT-LOG-FILE.
+       EXIT.
+      *
+      * MAINTENANCE-PROMPT-AND-APPLY - READS ONE FIELD NAME FROM SYSIN;
+      * "END" CLOSES OUT THE SESSION, ANYTHING ELSE IS TREATED AS A
+      * FIELD TO CHANGE AND A SECOND SYSIN READ SUPPLIES ITS NEW VALUE.
+      *
+       MAINTENANCE-PROMPT-AND-APPLY SECTION.
+           ACCEPT MAINTENANCE-FIELD-NAME FROM SYSIN.
+           IF MAINTENANCE-FIELD-NAME = "END"
+               SET MAINTENANCE-SESSION-DONE TO TRUE
+           ELSE
+               ACCEPT MAINTENANCE-NEW-VALUE FROM SYSIN
+               PERFORM APPLY-MAINTENANCE-CHANGE
+           END-IF.
+       EXIT.
+      *
+      * APPLY-MAINTENANCE-CHANGE - MOVES THE NEW VALUE INTO THE NAMED
+      * FIELD AND WRITES THE OLD/NEW AUDIT ENTRY. AN UNRECOGNIZED FIELD
+      * NAME IS REPORTED AND OTHERWISE IGNORED.
+      *
+       APPLY-MAINTENANCE-CHANGE SECTION.
+           MOVE "TEST" TO AUDIT-PROGRAM-NAME.
+           MOVE MAINTENANCE-FIELD-NAME TO AUDIT-FIELD-NAME.
+           EVALUATE MAINTENANCE-FIELD-NAME
+               WHEN "PROGRAMNAME"
+                   MOVE PROGRAMNAME TO AUDIT-OLD-VALUE
+                   MOVE MAINTENANCE-NEW-VALUE TO PROGRAMNAME
+                   MOVE PROGRAMNAME TO AUDIT-NEW-VALUE
+                   PERFORM WRITE-AUDIT-RECORD
+               WHEN "LETTER-A"
+                   MOVE LETTER-A TO AUDIT-OLD-VALUE
+                   MOVE MAINTENANCE-NEW-VALUE TO LETTER-A
+                   MOVE LETTER-A TO AUDIT-NEW-VALUE
+                   PERFORM WRITE-AUDIT-RECORD
+               WHEN "LETTER-B"
+                   MOVE LETTER-B TO AUDIT-OLD-VALUE
+                   MOVE MAINTENANCE-NEW-VALUE TO LETTER-B
+                   MOVE LETTER-B TO AUDIT-NEW-VALUE
+                   PERFORM WRITE-AUDIT-RECORD
+               WHEN "LETTER"
+                   MOVE LETTER TO AUDIT-OLD-VALUE
+                   MOVE MAINTENANCE-NEW-VALUE TO LETTER
+                   MOVE LETTER TO AUDIT-NEW-VALUE
+                   PERFORM WRITE-AUDIT-RECORD
+               WHEN OTHER
+                   DISPLAY "UNKNOWN FIELD NAME: " MAINTENANCE-FIELD-NAME
+           END-EVALUATE.
+       EXIT.
+      *
+      * LOG-JOB-MESSAGE - STAMPS JOB-LOG-MESSAGE WITH THE CURRENT TIME
+      * OF DAY AND DISPLAYS IT, SO OPERATIONS CAN LINE THIS RUN'S
+      * MILESTONES UP AGAINST THE SCHEDULER'S OWN JOB LOG WHEN SEVERAL
+      * STEPS RUN CLOSE TOGETHER.
+      *
+       LOG-JOB-MESSAGE SECTION.
+           ACCEPT JOB-LOG-TIME FROM TIME.
+           MOVE JOB-LOG-TIME TO JOB-LOG-TIME-DISPLAY.
+           MOVE JOB-LOG-MESSAGE TO JOB-LOG-MESSAGE-DISPLAY.
+           DISPLAY JOB-LOG-LINE.
+       EXIT.
+
+       READ-DAILY-TRANSACTIONS SECTION.
+           READ DAILY-TRANSACTIONS
+               AT END
+                   SET END-OF-DAILY-TRANSACTIONS TO TRUE
+           END-READ.
        EXIT.
       *
        END PROGRAM TEST.
